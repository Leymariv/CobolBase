@@ -4,18 +4,37 @@
 000004 DATA DIVISION.
 000005   WORKING-STORAGE SECTION.
 000006     77 choix PIC X.
-000007       88 oui    VALUE "O", "o".
+000007       88 oui    VALUE "O", "o", "Y", "y".
 000008       88 non    VALUE "N", "n".
 000009       88 entier VALUE 0 THRU 9.
-000010
-000011 PROCEDURE DIVISION.
-000012   main.
-000013     ACCEPT choix.
-000014     EVALUATE TRUE
-000015       WHEN oui DISPLAY "oui" 
-000016       WHEN non DISPLAY "non" 
-000017       WHEN entier DISPLAY "entier" 
-000018       WHEN OTHER DISPLAY "choix incorrect" 
-000019     END-EVALUATE.
-000020     STOP RUN.
-000021 END PROGRAM ex-condition.
\ No newline at end of file
+000010     77 WS-CE-PROMPT       PIC X(40) VALUE "choix".
+000011     77 WS-CE-RESPONSE     PIC X.
+000012       88 WS-CE-Confirmed      VALUE "Y".
+000013       88 WS-CE-Declined       VALUE "N".
+000014       88 WS-CE-Digit          VALUE "D".
+000015       88 WS-CE-Invalid        VALUE "I".
+000016
+000017 PROCEDURE DIVISION.
+000018   main.
+000019*    Kept for compatibility with existing callers of this
+000019*    program: a plain ACCEPT/EVALUATE against choix.
+000020     ACCEPT choix.
+000021     EVALUATE TRUE
+000022       WHEN oui DISPLAY "oui"
+000023       WHEN non DISPLAY "non"
+000024       WHEN entier DISPLAY "entier"
+000025       WHEN OTHER DISPLAY "choix incorrect"
+000026     END-EVALUATE.
+000027
+000028*    New callers should use the shared ConfirmEntry subroutine
+000029*    instead of re-implementing the oui/non/entier 88-level set.
+000029*    ConfirmEntry now lives in its own source file (confirm-
+000029*    entry.cbl) so other programs in the shop can CALL it too.
+000030     CALL "ConfirmEntry" USING WS-CE-PROMPT WS-CE-RESPONSE.
+000031     EVALUATE TRUE
+000032       WHEN WS-CE-Confirmed DISPLAY "oui"
+000033       WHEN WS-CE-Declined  DISPLAY "non"
+000034       WHEN WS-CE-Digit     DISPLAY "entier"
+000035       WHEN OTHER           DISPLAY "choix incorrect"
+000036     END-EVALUATE.
+000037     STOP RUN.
