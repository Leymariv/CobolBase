@@ -20,4 +20,24 @@
 
        add ZEROES TO PACKED-DECIMAL-FIELD
        giving EDIT-DROP-LEAD-ZEROES ROUNDED
+
+       PERFORM VALIDATE-NEGATIVE-SIGN-EDIT
+
        STOP RUN.
+
+      * Exercises EDIT-DROP-LEAD-ZEROES against a negative
+      * PACKED-DECIMAL-FIELD value and confirms the trailing minus
+      * sign actually renders, since a sign bug in a money field is
+      * exactly the kind of thing that gets missed until a refund
+      * goes out wrong.
+       VALIDATE-NEGATIVE-SIGN-EDIT.
+           MOVE -123.45 TO PACKED-DECIMAL-FIELD
+           MOVE PACKED-DECIMAL-FIELD TO EDIT-DROP-LEAD-ZEROES
+           IF EDIT-DROP-LEAD-ZEROES(10:1) = "-"
+               DISPLAY "Negative sign edit OK: " EDIT-DROP-LEAD-ZEROES
+           ELSE
+               DISPLAY "Negative sign edit FAILED: "
+                   EDIT-DROP-LEAD-ZEROES
+           END-IF.
+
+       END PROGRAM MainProgram.
