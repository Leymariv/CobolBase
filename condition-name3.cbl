@@ -7,6 +7,8 @@
             88 ByVisa         VALUE 1, 7.
             88 ByAccess       VALUE 2.
             88 ByExpress      VALUE 3 THRU 6.
+            88 ByDebit        VALUE 8.
+            88 ByGiftCard     VALUE 9.
 000004 PROCEDURE DIVISION.
 000012   main.
 000013     SET ByVisa TO TRUE.
\ No newline at end of file
