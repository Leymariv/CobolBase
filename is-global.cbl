@@ -2,16 +2,46 @@
        PROGRAM-ID. ContainerProgram.
        DATA DIVISION.
        WORKING-STORAGE section.
-         01 SName PIC X(10) IS GLOBAL.
+         01 SharedContext IS GLOBAL.
+            05 SC-Id            PIC 9(7).
+            05 SC-Name          PIC X(10).
+            05 SC-Record-Type   PIC X(1).
+               88 SC-Is-Customer   VALUE "C".
+               88 SC-Is-Student    VALUE "S".
+            05 SC-As-Of-Date    PIC 9(8).
+         01 PriorSharedContext IS GLOBAL.
+            05 PSC-Id            PIC 9(7) VALUE ZEROES.
+            05 PSC-Name          PIC X(10) VALUE SPACES.
+            05 PSC-Record-Type   PIC X(1) VALUE SPACES.
+            05 PSC-As-Of-Date    PIC 9(8) VALUE ZEROES.
+         01 SharedContextCaller PIC X(15) VALUE SPACES IS GLOBAL.
        PROCEDURE DIVISION.
+          MOVE "ContainerProg" TO SharedContextCaller
           CALL "ReportFromTable"
           EXIT PROGRAM.
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ReportFromTable.
        PROCEDURE DIVISION.
-         DISPLAY "Student " SName.
+         PERFORM Log-Shared-Context-Change.
+         DISPLAY "Student " SC-Name.
        EXIT PROGRAM.
+         Log-Shared-Context-Change.
+             IF SC-Id NOT EQUAL TO PSC-Id
+                 OR SC-Name NOT EQUAL TO PSC-Name
+                 OR SC-Record-Type NOT EQUAL TO PSC-Record-Type
+                 OR SC-As-Of-Date NOT EQUAL TO PSC-As-Of-Date
+                 DISPLAY "AUDIT: SharedContext changed by "
+                     SharedContextCaller
+                 DISPLAY "AUDIT: old=[" PSC-Id " " PSC-Name " "
+                     PSC-Record-Type " " PSC-As-Of-Date "]"
+                 DISPLAY "AUDIT: new=[" SC-Id " " SC-Name " "
+                     SC-Record-Type " " SC-As-Of-Date "]"
+                 MOVE SC-Id TO PSC-Id
+                 MOVE SC-Name TO PSC-Name
+                 MOVE SC-Record-Type TO PSC-Record-Type
+                 MOVE SC-As-Of-Date TO PSC-As-Of-Date
+             END-IF.
        END PROGRAM ReportFromTable.
 
        END PROGRAM ContainerProgram.
