@@ -3,9 +3,13 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
            01 SharedItem     PIC X(25) IS GLOBAL.
+           01 PriorSharedItem   PIC X(25) VALUE SPACES IS GLOBAL.
+           01 SharedItemCaller  PIC X(15) VALUE SPACES IS GLOBAL.
        PROCEDURE DIVISION.
          Begin.
+             MOVE "MainProgram" TO SharedItemCaller
              CALL "InsertData"
+             MOVE "MainProgram" TO SharedItemCaller
              MOVE "Main can also use the share" TO SharedItem
              CALL "DisplayData"
              STOP RUN.
@@ -14,6 +18,7 @@
        PROGRAM-ID. InsertData.
        PROCEDURE DIVISION.
          Begin.
+             MOVE "InsertData" TO SharedItemCaller
              MOVE "Shared area works" TO SharedItem
              CALL "DisplayData"
              EXIT PROGRAM.
@@ -23,8 +28,17 @@
        PROGRAM-ID. DisplayData IS COMMON PROGRAM.
        PROCEDURE DIVISION.
          Begin.
+             PERFORM Log-Shared-Item-Change
              DISPLAY SharedItem.
              EXIT PROGRAM.
+         Log-Shared-Item-Change.
+             IF SharedItem NOT EQUAL TO PriorSharedItem
+                 DISPLAY "AUDIT: SharedItem changed by "
+                     SharedItemCaller
+                 DISPLAY "AUDIT: old=[" PriorSharedItem "] new=["
+                     SharedItem "]"
+                 MOVE SharedItem TO PriorSharedItem
+             END-IF.
        END PROGRAM DisplayData.
 
        END PROGRAM MainProgram.
