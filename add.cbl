@@ -12,20 +12,19 @@
           01 WS-NUMC PIC 9(9) VALUE 10.
           01 WS-NUMD PIC 9(9) VALUE 10.
 
-      *   01  GROUP-1.
-      *     05  FIELD-A      PIC 999.
-      *     05  FIELD-B.
-      *       10  FIELD-C    PIC X(12).
-      *       10  FIELD-D    PIC XXX.
-      *     05  FIELD-E      PIC 99.
-      *     05  FIELD-F      PIC X.
-      *   01  GROUP-2.
-      *     05  FIELD-E       PIC 99.
-      *     05  FIELD-A       PIC 9(4).
-      *     05  FIELD-BB.
-      *       10  FIELD-C     PIC XXX.
-      *       10  FIELD-D     PIC X.
-      *     05  FIELD-G       PIC X(10).
+      *   Daily order rollup: an invoice detail line ADD CORRESPONDING
+      *   into the running invoice summary. Only LINE-QUANTITY and
+      *   LINE-AMOUNT are named the same in both groups, so those are
+      *   the only fields the ADD CORRESPONDING below actually touches.
+          01  INVOICE-DETAIL-LINE.
+              05  INVOICE-NO       PIC 9(6).
+              05  ITEM-CODE        PIC X(6).
+              05  LINE-QUANTITY    PIC 9(5).
+              05  LINE-AMOUNT      PIC 9(7)V99.
+          01  INVOICE-SUMMARY.
+              05  LINE-COUNT       PIC 9(5).
+              05  LINE-QUANTITY    PIC 9(7).
+              05  LINE-AMOUNT      PIC 9(9)V99.
 
 000000   
 000000   PROCEDURE DIVISION.
@@ -48,8 +47,9 @@
           ADD WS-NUMA WS-NUM2 TO WS-NUMB
                    GIVING WS-NUMC ROUNDED WS-NUMD ROUNDED.
 
+         ADD 1 TO LINE-COUNT.
          ADD CORRESPONDING
-           GROUP-1 TO GROUP-2
+           INVOICE-DETAIL-LINE TO INVOICE-SUMMARY
 	   ON SIZE ERROR MOVE WS-NUM1 TO WS-NUM2
            NOT SIZE ERROR MOVE 0 TO WS-NUM2
          END-ADD.
\ No newline at end of file
