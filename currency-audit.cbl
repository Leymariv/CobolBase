@@ -0,0 +1,92 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CurrencyAudit.
+      * Batch driver built on edited-pic.cbl's truncating-MOVE vs
+      * ROUNDED-ADD-ZEROES comparison. Reads a file of COMP-3 amounts
+      * carrying one more decimal position than the edit pictures use,
+      * runs both edit paths side by side, and reports any record
+      * where they disagree by more than a cent - so we know how much
+      * truncation drift exists in the amount fields edited this way
+      * elsewhere.
+
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+          SELECT AMOUNT-FILE
+            ASSIGN TO "AMOUNTS.DAT"
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS WS-AMOUNT-STATUS.
+          SELECT AUDIT-REPORT
+            ASSIGN TO "CURRAUDT.RPT"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-REPORT-STATUS.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD  AMOUNT-FILE
+            LABEL RECORDS ARE STANDARD.
+        01  AMOUNT-RECORD.
+            05  AR-AMOUNT            PIC S9(5)V9(3) USAGE IS COMP-3.
+
+        FD  AUDIT-REPORT
+            LABEL RECORDS ARE STANDARD.
+        01  AuditReportLine          PIC X(80).
+
+        WORKING-STORAGE SECTION.
+        01  WS-AMOUNT-STATUS         PIC XX.
+            88  EndOfAmountFile          VALUE "10".
+        01  WS-REPORT-STATUS         PIC XX.
+
+        78  WS-AUDIT-TOLERANCE       VALUE .01.
+
+        01  WS-TRUNCATED-AMOUNT      PIC S9(5)V9(2).
+        01  WS-ROUNDED-AMOUNT        PIC S9(5)V9(2).
+        01  WS-DIFFERENCE            PIC S9(5)V9(2).
+
+        01  WS-AUDIT-LINE.
+            05  WS-AL-RAW-AMOUNT     PIC ZZZZ9.999-.
+            05  FILLER               PIC X VALUE SPACE.
+            05  WS-AL-TRUNCATED      PIC ZZZZ9.99-.
+            05  FILLER               PIC X VALUE SPACE.
+            05  WS-AL-ROUNDED        PIC ZZZZ9.99-.
+            05  FILLER               PIC X VALUE SPACE.
+            05  WS-AL-DIFFERENCE     PIC ZZZ9.99-.
+
+       PROCEDURE DIVISION.
+       Begin.
+           OPEN INPUT AMOUNT-FILE
+           IF WS-AMOUNT-STATUS NOT = "00"
+               DISPLAY "No AMOUNT-FILE available, audit aborted"
+           ELSE
+               OPEN OUTPUT AUDIT-REPORT
+               PERFORM READ-AMOUNT-RECORD
+               PERFORM UNTIL EndOfAmountFile
+                   PERFORM AUDIT-ONE-AMOUNT
+                   PERFORM READ-AMOUNT-RECORD
+               END-PERFORM
+               CLOSE AMOUNT-FILE
+               CLOSE AUDIT-REPORT
+           END-IF
+
+           STOP RUN.
+
+        READ-AMOUNT-RECORD.
+           READ AMOUNT-FILE
+               AT END SET EndOfAmountFile TO TRUE
+           END-READ.
+
+        AUDIT-ONE-AMOUNT.
+           MOVE AR-AMOUNT TO WS-TRUNCATED-AMOUNT
+           ADD ZEROES TO AR-AMOUNT
+           GIVING WS-ROUNDED-AMOUNT ROUNDED
+           COMPUTE WS-DIFFERENCE =
+               WS-ROUNDED-AMOUNT - WS-TRUNCATED-AMOUNT
+           IF FUNCTION ABS(WS-DIFFERENCE) > WS-AUDIT-TOLERANCE
+               PERFORM WRITE-AUDIT-EXCEPTION
+           END-IF.
+
+        WRITE-AUDIT-EXCEPTION.
+           MOVE AR-AMOUNT TO WS-AL-RAW-AMOUNT
+           MOVE WS-TRUNCATED-AMOUNT TO WS-AL-TRUNCATED
+           MOVE WS-ROUNDED-AMOUNT TO WS-AL-ROUNDED
+           MOVE WS-DIFFERENCE TO WS-AL-DIFFERENCE
+           WRITE AuditReportLine FROM WS-AUDIT-LINE.
