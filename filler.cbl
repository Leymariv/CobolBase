@@ -1,16 +1,138 @@
 000001 IDENTIFICATION DIVISION.
 000002   PROGRAM-ID. ex.
-000003 
+000003
+000004 ENVIRONMENT DIVISION.
+000004   INPUT-OUTPUT SECTION.
+000004   FILE-CONTROL.
+000004     SELECT CUSTOMER-MASTER
+000004       ASSIGN TO "CUSTOMER.DAT"
+000004       ORGANIZATION IS INDEXED
+000004       ACCESS MODE IS DYNAMIC
+000004       RECORD KEY IS CustomerId
+000004       FILE STATUS IS WS-CUSTOMER-STATUS.
+000004
 000004 DATA DIVISION.
+000004   FILE SECTION.
+000004   FD  CUSTOMER-MASTER
+000004       LABEL RECORDS ARE STANDARD.
+000001    COPY CUSTREC.
+
 000005   WORKING-STORAGE SECTION.
-000001    01  CUSTOMER-RECORD.
-000001        05  Customer-Name.
-000001              10  FirstName     PIC       X(06).
-000001              10  MiddleName    PIC       X(1).
-000001              10  LastName      PIC       X(05).
-000001        05  Customer-DOB.
-000001              10   Month           PIC       99.
-000001              10   FILLER          PIC       X  VALUE '/'.
-000001              10   Theday          PIC       99.
-000001              10   FILLER          PIC       X  VALUE  '/'.
-000001              10   Year            PIC       99.
\ No newline at end of file
+000001    01  WS-CUSTOMER-STATUS  PIC XX.
+000001        88  CustomerFileOK       VALUE "00".
+000001        88  CustomerNotFound     VALUE "23".
+000001        88  EndOfCustomerFile    VALUE "10".
+
+000001    01  WS-TODAY.
+000001        05  WS-TODAY-CC       PIC 99.
+000001        05  WS-TODAY-YY       PIC 99.
+000001        05  WS-TODAY-MM       PIC 99.
+000001        05  WS-TODAY-DD       PIC 99.
+
+000001    01  DATE-OF-BIRTH-CCYYMMDD.
+000001        05  DOB-CENTURY       PIC 99.
+000001        05  DOB-YEAR          PIC 99.
+000001        05  DOB-MONTH         PIC 99.
+000001        05  DOB-DAY           PIC 99.
+
+000001    01  WS-EMAIL-VALID      PIC X.
+000001        88  CustomerEmailIsValid VALUE "Y".
+
+       PROCEDURE DIVISION.
+       Begin.
+           PERFORM OPEN-CUSTOMER-MASTER.
+           IF CustomerFileOK
+               PERFORM SEED-DEMO-CUSTOMER
+               MOVE LOW-VALUES TO CustomerId
+               START CUSTOMER-MASTER KEY IS NOT LESS THAN CustomerId
+                   INVALID KEY
+                       SET EndOfCustomerFile TO TRUE
+               END-START
+               PERFORM READ-NEXT-CUSTOMER-RECORD
+               PERFORM UNTIL EndOfCustomerFile
+                   PERFORM CONVERT-DOB-TO-CCYYMMDD
+                   PERFORM NORMALIZE-CUSTOMER-NAME
+                   PERFORM VALIDATE-CUSTOMER-EMAIL
+                   PERFORM REWRITE-CUSTOMER-RECORD
+                   PERFORM READ-NEXT-CUSTOMER-RECORD
+               END-PERFORM
+               PERFORM CLOSE-CUSTOMER-MASTER
+           END-IF.
+           STOP RUN.
+
+      * Adds a starter customer the first time this runs, so there's
+      * always at least one record for the normalize/rewrite pass below
+      * to work on. READ-CUSTOMER-RECORD's keyed lookup by CustomerId
+      * doubles as the "does this customer already exist" check.
+       SEED-DEMO-CUSTOMER.
+           MOVE 10023001 TO CustomerId.
+           PERFORM READ-CUSTOMER-RECORD.
+           IF CustomerNotFound
+               MOVE "jsmith" TO FirstName
+               MOVE "Q" TO MiddleName
+               MOVE "Smith" TO LastName
+               MOVE 05 TO Month
+               MOVE 14 TO Theday
+               MOVE 90 TO Year
+               MOVE "jsmith@example.com" TO Customer-Email
+               PERFORM WRITE-CUSTOMER-RECORD
+           END-IF.
+
+       CONVERT-DOB-TO-CCYYMMDD.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+           MOVE Month TO DOB-MONTH.
+           MOVE Theday TO DOB-DAY.
+           MOVE Year TO DOB-YEAR.
+           IF Year > WS-TODAY-YY
+               COMPUTE DOB-CENTURY = WS-TODAY-CC - 1
+           ELSE
+               MOVE WS-TODAY-CC TO DOB-CENTURY
+           END-IF.
+
+       OPEN-CUSTOMER-MASTER.
+           OPEN I-O CUSTOMER-MASTER.
+           IF NOT CustomerFileOK
+               DISPLAY "Unable to open CUSTOMER-MASTER, status "
+                   WS-CUSTOMER-STATUS
+           END-IF.
+
+       READ-CUSTOMER-RECORD.
+           READ CUSTOMER-MASTER
+               INVALID KEY
+                   DISPLAY "Customer " CustomerId " not found"
+           END-READ.
+
+       READ-NEXT-CUSTOMER-RECORD.
+           READ CUSTOMER-MASTER NEXT RECORD
+               AT END SET EndOfCustomerFile TO TRUE
+           END-READ.
+
+       NORMALIZE-CUSTOMER-NAME.
+           MOVE FUNCTION TRIM(FUNCTION UPPER-CASE(FirstName))
+               TO FirstName.
+           MOVE FUNCTION TRIM(FUNCTION UPPER-CASE(MiddleName))
+               TO MiddleName.
+           MOVE FUNCTION TRIM(FUNCTION UPPER-CASE(LastName))
+               TO LastName.
+
+       VALIDATE-CUSTOMER-EMAIL.
+           CALL "ValidateEmail" USING Customer-Email WS-EMAIL-VALID
+           IF NOT CustomerEmailIsValid
+               DISPLAY "Customer " CustomerId
+                   " has an invalid email address: " Customer-Email
+           END-IF.
+
+       WRITE-CUSTOMER-RECORD.
+           WRITE CUSTOMER-RECORD
+               INVALID KEY
+                   DISPLAY "Customer " CustomerId " already on file"
+           END-WRITE.
+
+       REWRITE-CUSTOMER-RECORD.
+           REWRITE CUSTOMER-RECORD
+               INVALID KEY
+                   DISPLAY "Customer " CustomerId " not found"
+           END-REWRITE.
+
+       CLOSE-CUSTOMER-MASTER.
+           CLOSE CUSTOMER-MASTER.
