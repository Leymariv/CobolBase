@@ -5,8 +5,91 @@
       * user and then displays which letter of the alphabet
       * it is.
 
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        SPECIAL-NAMES.
+          CURSOR IS WS-CURSOR-POSITION.
+
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+          SELECT ABSENCE-EXCEPTION-REPORT
+            ASSIGN TO "ABSENCE.RPT"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-ABSENCE-RPT-STATUS.
+          SELECT EMPLOYEE-MASTER
+            ASSIGN TO "EMPLOYEE.DAT"
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS SEQUENTIAL
+            RECORD KEY IS EM-EMPLOYEE-NO
+            FILE STATUS IS WS-EMPLOYEE-STATUS.
+          SELECT LETTER-INPUT-FILE
+            ASSIGN TO "LETTERS.DAT"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-LETTER-INPUT-STATUS.
+          SELECT LETTER-TRANSLATION-REPORT
+            ASSIGN TO "LETTERS.RPT"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-LETTER-RPT-STATUS.
+          SELECT CROSS-REFERENCE-FILE
+            ASSIGN TO "XREF.DAT"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-XREF-STATUS.
+
         DATA DIVISION.
+        FILE SECTION.
+        FD  ABSENCE-EXCEPTION-REPORT
+            LABEL RECORDS ARE STANDARD.
+        01  AbsenceExceptionLine    PIC X(80).
+
+        FD  EMPLOYEE-MASTER
+            LABEL RECORDS ARE STANDARD.
+            COPY EMPREC.
+
+        FD  LETTER-INPUT-FILE
+            LABEL RECORDS ARE STANDARD.
+        01  LetterInputRecord           PIC X(1).
+
+        FD  LETTER-TRANSLATION-REPORT
+            LABEL RECORDS ARE STANDARD.
+        01  LetterTranslationLine       PIC X(80).
+
+        FD  CROSS-REFERENCE-FILE
+            LABEL RECORDS ARE STANDARD.
+        01  CrossReferenceInputRecord.
+            05  XR-D2                   PIC X(5).
+            05  XR-D3                   PIC X(55).
+            05  XR-D1                   PIC X(10).
+
         WORKING-STORAGE SECTION.
+        01  WS-ABSENCE-RPT-STATUS    PIC XX.
+        01  WS-EMPLOYEE-STATUS       PIC XX.
+            88  EndOfEmployeeFile        VALUE "10".
+        01  WS-EMPLOYEE-COUNT        PIC 9(4) VALUE ZERO.
+        01  WS-EMPLOYEE-REJECTED-COUNT PIC 999 VALUE ZERO.
+        78  WS-EMPLOYEE-TABLE-CAPACITY VALUE 2000.
+        01  WS-WH-IDX                PIC 99.
+        01  WS-CE-PROMPT             PIC X(40)
+                                      VALUE "Record a wage change".
+        01  WS-CE-RESPONSE           PIC X.
+            88  WS-CE-Confirmed          VALUE "Y".
+        01  WS-WAGE-CHANGE-INDEX     PIC 999.
+        01  WS-NEW-WAGE-RATE         PIC 9999V99.
+        01  WS-WAGE-CHANGE-REASON    PIC XX.
+        01  WS-TODAY-CCYYMMDD        PIC 9(8).
+        01  WS-SEARCH-EMPLOYEE-NO    PIC 9(6).
+        01  WS-EMPLOYEE-FOUND        PIC X VALUE "N".
+            88  EmployeeFoundFlag        VALUE "Y".
+        01  WS-REPORT-WEEK-NO        PIC 99.
+        01  WS-UNAUTHORIZED-THRESHOLD PIC 9 VALUE 3.
+        01  WS-LATE-ARRIVAL-THRESHOLD PIC 9 VALUE 3.
+        01  WS-ABSENCE-EXCEPTION-LINE.
+            05  WS-AEL-EMP-NO        PIC 9(6).
+            05  FILLER               PIC X VALUE SPACE.
+            05  WS-AEL-NAME          PIC X(20).
+            05  FILLER               PIC X VALUE SPACE.
+            05  WS-AEL-UNAUTH        PIC 9.
+            05  FILLER               PIC X VALUE SPACE.
+            05  WS-AEL-LATE          PIC 9.
         01  LetterTable.
           02 LetterValues.
              03 FILLER PIC X(13)
@@ -21,13 +104,57 @@
         01 SearchLetter  PIC X.
         01 LetterPos     PIC 99.
 
+        01  WS-LETTER-INPUT-STATUS   PIC XX.
+            88  EndOfLetterInputFile     VALUE "10".
+        01  WS-LETTER-RPT-STATUS     PIC XX.
+        01  WS-LETTER-TRANSLATION-LINE.
+            05  WS-LTL-LETTER        PIC X.
+            05  FILLER               PIC X VALUE SPACE.
+            05  WS-LTL-POSITION      PIC Z9.
+            05  FILLER               PIC X VALUE SPACE.
+            05  WS-LTL-MEANING       PIC X(10).
+
+        01  LetterMeaningTable.
+            02  LetterMeaningValues.
+                03  FILLER PIC X(40) VALUE
+                    "ALPHA     BRAVO     CHARLIE   DELTA     ".
+                03  FILLER PIC X(40) VALUE
+                    "ECHO      FOXTROT   GOLF      HOTEL     ".
+                03  FILLER PIC X(40) VALUE
+                    "INDIA     JULIETT   KILO      LIMA      ".
+                03  FILLER PIC X(40) VALUE
+                    "MIKE      NOVEMBER  OSCAR     PAPA      ".
+                03  FILLER PIC X(40) VALUE
+                    "QUEBEC    ROMEO     SIERRA    TANGO     ".
+                03  FILLER PIC X(40) VALUE
+                    "UNIFORM   VICTOR    WHISKEY   XRAY      ".
+                03  FILLER PIC X(20) VALUE
+                    "YANKEE    ZULU      ".
+            02  LetterMeaning REDEFINES LetterMeaningValues
+                    PIC X(10) OCCURS 26 TIMES.
+
+        01  WS-XREF-STATUS           PIC XX.
+            88  EndOfCrossReferenceFile  VALUE "10".
+        01  WS-XREF-COUNT            PIC 99 VALUE ZERO.
+        01  WS-LOOKUP-CUSTOMER-NO    PIC X(5).
+        01  WS-LOOKUP-PRODUCT-CODE   PIC X(55).
+        01  WS-XREF-FOUND            PIC X VALUE "N".
+            88  CrossReferenceFound      VALUE "Y".
+
        01  TABLE-RECORD.
-          05  EMPLOYEE-TABLE OCCURS 100 TIMES
-              ASCENDING KEY IS WAGE-RATE EMPLOYEE-NO
+          05  EMPLOYEE-TABLE OCCURS 1 TO 2000 TIMES
+              DEPENDING ON WS-EMPLOYEE-COUNT
+              ASCENDING KEY IS EMPLOYEE-NO WAGE-RATE
               INDEXED BY A, B.
             10  EMPLOYEE-NAME                     PIC X(20).
             10  EMPLOYEE-NO                       PIC 9(6).
             10  WAGE-RATE                         PIC 9999V99.
+            10  WAGE-HISTORY-COUNT                PIC 99 VALUE 0.
+            10  EFFECTIVE-WAGE-HISTORY OCCURS 20 TIMES.
+              15  EWH-EFFECTIVE-DATE               PIC 9(8).
+              15  EWH-OLD-RATE                     PIC 9999V99.
+              15  EWH-NEW-RATE                     PIC 9999V99.
+              15  EWH-REASON-CODE                  PIC XX.
             10  WEEK-RECORD OCCURS 52 TIMES
                 ASCENDING KEY IS WEEK-NO INDEXED BY C.
               15  WEEK-NO                         PIC 99.
@@ -35,8 +162,19 @@
               15  UNAUTHORIZED-ABSENCES           PIC  9.
               15  LATE-ARRIVALS                   PIC  9.
 
+       01  WS-CURSOR-POSITION.
+           05  WS-CURSOR-LINE           PIC 9(3) VALUE 1.
+           05  WS-CURSOR-COL            PIC 9(3) VALUE 1.
+
+       01  WS-TIMEKEEPING-YN           PIC X.
+       01  WS-TK-AUTHORIZED            PIC 9.
+       01  WS-TK-UNAUTHORIZED          PIC 9.
+       01  WS-TK-LATE                  PIC 9.
+
        01  TB-2.
-           05  EL-2 OCCURS 10 ASCENDING KEY D2 D3
+           05  EL-2 OCCURS 1 TO 10 TIMES
+                                  DEPENDING ON WS-XREF-COUNT
+                                  ASCENDING KEY D2 D3
                                   INDEXED BY IND-2.
                10  D1     PIC X(10).
                10  D2     PIC X(5).
@@ -44,6 +182,28 @@
 
         PROCEDURE DIVISION.
         Begin.
+          PERFORM LOAD-EMPLOYEE-TABLE
+
+      * Uses the shop's shared ConfirmEntry subroutine (confirm-
+      * entry.cbl) instead of a one-off Y/N ACCEPT/IF here.
+          CALL "ConfirmEntry" USING WS-CE-PROMPT WS-CE-RESPONSE
+          IF WS-CE-Confirmed
+              DISPLAY "Employee table index - " WITH NO ADVANCING
+              ACCEPT WS-WAGE-CHANGE-INDEX
+              DISPLAY "New wage rate - " WITH NO ADVANCING
+              ACCEPT WS-NEW-WAGE-RATE
+              DISPLAY "Reason code - " WITH NO ADVANCING
+              ACCEPT WS-WAGE-CHANGE-REASON
+              PERFORM CHANGE-WAGE-RATE
+          END-IF
+
+          DISPLAY "Employee number to look up (0 to skip) - "
+              WITH NO ADVANCING
+          ACCEPT WS-SEARCH-EMPLOYEE-NO
+          IF WS-SEARCH-EMPLOYEE-NO NOT = 0
+              PERFORM FIND-EMPLOYEE-BY-NUMBER
+          END-IF
+
           DISPLAY "Enter the letter please - "
                 WITH NO ADVANCING
           ACCEPT SearchLetter
@@ -54,4 +214,353 @@
              SET LetterPos TO LetterIdx
              DISPLAY SearchLetter " is in position " LetterPos
           END-SEARCH
+
+          DISPLAY "Enter weekly timekeeping data (Y/N) - "
+                WITH NO ADVANCING
+          ACCEPT WS-TIMEKEEPING-YN
+          PERFORM UNTIL WS-TIMEKEEPING-YN NOT = "Y"
+                  AND WS-TIMEKEEPING-YN NOT = "y"
+              PERFORM ENTER-WEEKLY-TIMEKEEPING
+              DISPLAY "Enter another week's timekeeping data (Y/N) - "
+                    WITH NO ADVANCING
+              ACCEPT WS-TIMEKEEPING-YN
+          END-PERFORM
+
+          DISPLAY "Enter the week number for the absence report - "
+                WITH NO ADVANCING
+          ACCEPT WS-REPORT-WEEK-NO
+          PERFORM PRINT-ABSENCE-EXCEPTIONS
+
+          PERFORM SAVE-EMPLOYEE-TABLE
+
+          PERFORM BATCH-TRANSLATE-LETTERS
+
+          PERFORM LOAD-CROSS-REFERENCE-TABLE
+          IF WS-XREF-COUNT > 0
+              DISPLAY "Customer number to look up - "
+                  WITH NO ADVANCING
+              ACCEPT WS-LOOKUP-CUSTOMER-NO
+              DISPLAY "Product code to look up - "
+                  WITH NO ADVANCING
+              ACCEPT WS-LOOKUP-PRODUCT-CODE
+              PERFORM FIND-CROSS-REFERENCE
+          END-IF
+
           STOP RUN.
+
+        LOAD-EMPLOYEE-TABLE.
+          MOVE 0 TO WS-EMPLOYEE-COUNT
+          OPEN INPUT EMPLOYEE-MASTER
+          IF WS-EMPLOYEE-STATUS = "00"
+              PERFORM READ-EMPLOYEE-MASTER-RECORD
+              PERFORM UNTIL EndOfEmployeeFile
+                  IF WS-EMPLOYEE-COUNT >= WS-EMPLOYEE-TABLE-CAPACITY
+                      ADD 1 TO WS-EMPLOYEE-REJECTED-COUNT
+                  ELSE
+                      PERFORM LOAD-ONE-EMPLOYEE-ROW
+                  END-IF
+                  PERFORM READ-EMPLOYEE-MASTER-RECORD
+              END-PERFORM
+              IF WS-EMPLOYEE-REJECTED-COUNT > 0
+                  DISPLAY WS-EMPLOYEE-REJECTED-COUNT
+                      " employee row(s) rejected - table capacity "
+                      WS-EMPLOYEE-TABLE-CAPACITY " exceeded"
+              END-IF
+              CLOSE EMPLOYEE-MASTER
+          ELSE
+              DISPLAY
+                "No EMPLOYEE-MASTER on file, starting empty table"
+          END-IF.
+
+        LOAD-ONE-EMPLOYEE-ROW.
+                  ADD 1 TO WS-EMPLOYEE-COUNT
+                  MOVE EM-EMPLOYEE-NAME TO
+                      EMPLOYEE-NAME(WS-EMPLOYEE-COUNT)
+                  MOVE EM-EMPLOYEE-NO TO
+                      EMPLOYEE-NO(WS-EMPLOYEE-COUNT)
+                  MOVE EM-WAGE-RATE TO
+                      WAGE-RATE(WS-EMPLOYEE-COUNT)
+                  MOVE EM-WAGE-HISTORY-COUNT TO
+                      WAGE-HISTORY-COUNT(WS-EMPLOYEE-COUNT)
+                  PERFORM VARYING WS-WH-IDX FROM 1 BY 1
+                      UNTIL WS-WH-IDX > 20
+                      MOVE EM-EWH-EFFECTIVE-DATE(WS-WH-IDX) TO
+                        EWH-EFFECTIVE-DATE(WS-EMPLOYEE-COUNT, WS-WH-IDX)
+                      MOVE EM-EWH-OLD-RATE(WS-WH-IDX) TO
+                        EWH-OLD-RATE(WS-EMPLOYEE-COUNT, WS-WH-IDX)
+                      MOVE EM-EWH-NEW-RATE(WS-WH-IDX) TO
+                        EWH-NEW-RATE(WS-EMPLOYEE-COUNT, WS-WH-IDX)
+                      MOVE EM-EWH-REASON-CODE(WS-WH-IDX) TO
+                        EWH-REASON-CODE(WS-EMPLOYEE-COUNT, WS-WH-IDX)
+                  END-PERFORM
+                  PERFORM VARYING C FROM 1 BY 1 UNTIL C > 52
+                      MOVE EM-WEEK-NO(C) TO
+                          WEEK-NO(WS-EMPLOYEE-COUNT, C)
+                      MOVE EM-AUTHORIZED-ABSENCES(C) TO
+                          AUTHORIZED-ABSENCES(WS-EMPLOYEE-COUNT, C)
+                      MOVE EM-UNAUTHORIZED-ABSENCES(C) TO
+                          UNAUTHORIZED-ABSENCES(WS-EMPLOYEE-COUNT, C)
+                      MOVE EM-LATE-ARRIVALS(C) TO
+                          LATE-ARRIVALS(WS-EMPLOYEE-COUNT, C)
+                  END-PERFORM.
+
+        CHANGE-WAGE-RATE.
+          IF WS-WAGE-CHANGE-INDEX < 1
+                  OR WS-WAGE-CHANGE-INDEX > WS-EMPLOYEE-COUNT
+              DISPLAY "Employee table index " WS-WAGE-CHANGE-INDEX
+                  " is out of range 1 - " WS-EMPLOYEE-COUNT
+          ELSE
+              ACCEPT WS-TODAY-CCYYMMDD FROM DATE YYYYMMDD
+              IF WAGE-HISTORY-COUNT(WS-WAGE-CHANGE-INDEX) < 20
+                ADD 1 TO WAGE-HISTORY-COUNT(WS-WAGE-CHANGE-INDEX)
+                SET WS-WH-IDX TO
+                    WAGE-HISTORY-COUNT(WS-WAGE-CHANGE-INDEX)
+                MOVE WS-TODAY-CCYYMMDD TO
+                    EWH-EFFECTIVE-DATE(WS-WAGE-CHANGE-INDEX, WS-WH-IDX)
+                MOVE WAGE-RATE(WS-WAGE-CHANGE-INDEX) TO
+                    EWH-OLD-RATE(WS-WAGE-CHANGE-INDEX, WS-WH-IDX)
+                MOVE WS-NEW-WAGE-RATE TO
+                    EWH-NEW-RATE(WS-WAGE-CHANGE-INDEX, WS-WH-IDX)
+                MOVE WS-WAGE-CHANGE-REASON TO
+                    EWH-REASON-CODE(WS-WAGE-CHANGE-INDEX, WS-WH-IDX)
+              ELSE
+                  DISPLAY "Wage history full for employee index "
+                      WS-WAGE-CHANGE-INDEX
+              END-IF
+              MOVE WS-NEW-WAGE-RATE TO WAGE-RATE(WS-WAGE-CHANGE-INDEX)
+          END-IF.
+
+      * EMPLOYEE-MASTER is keyed and loaded in EMPLOYEE-NO order, and
+      * the table's declared key is EMPLOYEE-NO WAGE-RATE, so SEARCH
+      * ALL on EMPLOYEE-NO alone (a non-skipping prefix of the
+      * declared key) is safe for timekeeping lookups here. EMPLOYEE-
+      * TABLE is OCCURS 1 TO 2000 DEPENDING ON WS-EMPLOYEE-COUNT, so
+      * SEARCH ALL only ever ranges over the rows actually loaded -
+      * the unused capacity past WS-EMPLOYEE-COUNT never enters the
+      * search and can't break the ascending-key invariant.
+        FIND-EMPLOYEE-BY-NUMBER.
+          MOVE "N" TO WS-EMPLOYEE-FOUND
+          SET A TO 1
+          SEARCH ALL EMPLOYEE-TABLE
+              AT END
+                  DISPLAY "Employee " WS-SEARCH-EMPLOYEE-NO
+                      " not found"
+              WHEN EMPLOYEE-NO(A) = WS-SEARCH-EMPLOYEE-NO
+                  MOVE "Y" TO WS-EMPLOYEE-FOUND
+                  DISPLAY "Employee " WS-SEARCH-EMPLOYEE-NO
+                      " found: " EMPLOYEE-NAME(A)
+          END-SEARCH.
+
+      * Weekly timekeeping data-entry front end for a supervisor to
+      * key in one employee/week's absence and lateness counts
+      * straight into WEEK-RECORD, using the cursor-positioning
+      * pattern sketched in special-accept.cbl (a named CURSOR
+      * special name backed by a LINE/COLUMN working-storage group).
+        ENTER-WEEKLY-TIMEKEEPING.
+          MOVE 1 TO WS-CURSOR-LINE
+          MOVE 1 TO WS-CURSOR-COL
+          DISPLAY "Employee number - " LINE WS-CURSOR-LINE
+              COLUMN WS-CURSOR-COL
+          ACCEPT WS-SEARCH-EMPLOYEE-NO LINE WS-CURSOR-LINE COLUMN 45
+          PERFORM FIND-EMPLOYEE-BY-NUMBER
+          IF EmployeeFoundFlag
+              ADD 2 TO WS-CURSOR-LINE
+              DISPLAY "Week number (1-52) - " LINE WS-CURSOR-LINE
+                  COLUMN WS-CURSOR-COL
+              ACCEPT WS-REPORT-WEEK-NO LINE WS-CURSOR-LINE COLUMN 45
+              ADD 2 TO WS-CURSOR-LINE
+              DISPLAY "Authorized absences - " LINE WS-CURSOR-LINE
+                  COLUMN WS-CURSOR-COL
+              ACCEPT WS-TK-AUTHORIZED LINE WS-CURSOR-LINE COLUMN 45
+              ADD 1 TO WS-CURSOR-LINE
+              DISPLAY "Unauthorized absences - " LINE WS-CURSOR-LINE
+                  COLUMN WS-CURSOR-COL
+              ACCEPT WS-TK-UNAUTHORIZED LINE WS-CURSOR-LINE COLUMN 45
+              ADD 1 TO WS-CURSOR-LINE
+              DISPLAY "Late arrivals - " LINE WS-CURSOR-LINE
+                  COLUMN WS-CURSOR-COL
+              ACCEPT WS-TK-LATE LINE WS-CURSOR-LINE COLUMN 45
+              PERFORM STORE-WEEKLY-TIMEKEEPING
+          END-IF.
+
+        STORE-WEEKLY-TIMEKEEPING.
+          PERFORM VARYING C FROM 1 BY 1 UNTIL C > 52
+              OR WEEK-NO(A, C) = WS-REPORT-WEEK-NO
+          END-PERFORM
+          IF C > 52
+              PERFORM VARYING C FROM 1 BY 1 UNTIL C > 52
+                  OR WEEK-NO(A, C) = ZERO
+              END-PERFORM
+          END-IF
+          IF C > 52
+              DISPLAY "No free WEEK-RECORD slot for employee "
+                  EMPLOYEE-NO(A)
+          ELSE
+              MOVE WS-REPORT-WEEK-NO TO WEEK-NO(A, C)
+              MOVE WS-TK-AUTHORIZED TO AUTHORIZED-ABSENCES(A, C)
+              MOVE WS-TK-UNAUTHORIZED TO UNAUTHORIZED-ABSENCES(A, C)
+              MOVE WS-TK-LATE TO LATE-ARRIVALS(A, C)
+          END-IF.
+
+        READ-EMPLOYEE-MASTER-RECORD.
+          READ EMPLOYEE-MASTER NEXT RECORD
+              AT END SET EndOfEmployeeFile TO TRUE
+          END-READ.
+
+        SAVE-EMPLOYEE-TABLE.
+          OPEN OUTPUT EMPLOYEE-MASTER
+          PERFORM VARYING A FROM 1 BY 1 UNTIL A > WS-EMPLOYEE-COUNT
+              MOVE EMPLOYEE-NAME(A) TO EM-EMPLOYEE-NAME
+              MOVE EMPLOYEE-NO(A)   TO EM-EMPLOYEE-NO
+              MOVE WAGE-RATE(A)     TO EM-WAGE-RATE
+              MOVE WAGE-HISTORY-COUNT(A) TO EM-WAGE-HISTORY-COUNT
+              PERFORM VARYING WS-WH-IDX FROM 1 BY 1
+                  UNTIL WS-WH-IDX > 20
+                  MOVE EWH-EFFECTIVE-DATE(A, WS-WH-IDX) TO
+                      EM-EWH-EFFECTIVE-DATE(WS-WH-IDX)
+                  MOVE EWH-OLD-RATE(A, WS-WH-IDX) TO
+                      EM-EWH-OLD-RATE(WS-WH-IDX)
+                  MOVE EWH-NEW-RATE(A, WS-WH-IDX) TO
+                      EM-EWH-NEW-RATE(WS-WH-IDX)
+                  MOVE EWH-REASON-CODE(A, WS-WH-IDX) TO
+                      EM-EWH-REASON-CODE(WS-WH-IDX)
+              END-PERFORM
+              PERFORM VARYING C FROM 1 BY 1 UNTIL C > 52
+                  MOVE WEEK-NO(A, C) TO EM-WEEK-NO(C)
+                  MOVE AUTHORIZED-ABSENCES(A, C) TO
+                      EM-AUTHORIZED-ABSENCES(C)
+                  MOVE UNAUTHORIZED-ABSENCES(A, C) TO
+                      EM-UNAUTHORIZED-ABSENCES(C)
+                  MOVE LATE-ARRIVALS(A, C) TO EM-LATE-ARRIVALS(C)
+              END-PERFORM
+              WRITE EMPLOYEE-MASTER-RECORD
+          END-PERFORM
+          CLOSE EMPLOYEE-MASTER.
+
+        PRINT-ABSENCE-EXCEPTIONS.
+          OPEN OUTPUT ABSENCE-EXCEPTION-REPORT
+          PERFORM VARYING A FROM 1 BY 1 UNTIL A > WS-EMPLOYEE-COUNT
+              PERFORM VARYING C FROM 1 BY 1 UNTIL C > 52
+                  IF WEEK-NO(A, C) = WS-REPORT-WEEK-NO
+                     AND (UNAUTHORIZED-ABSENCES(A, C) >
+                            WS-UNAUTHORIZED-THRESHOLD
+                          OR LATE-ARRIVALS(A, C) >
+                            WS-LATE-ARRIVAL-THRESHOLD)
+                      MOVE EMPLOYEE-NO(A) TO WS-AEL-EMP-NO
+                      MOVE EMPLOYEE-NAME(A) TO WS-AEL-NAME
+                      MOVE UNAUTHORIZED-ABSENCES(A, C)
+                          TO WS-AEL-UNAUTH
+                      MOVE LATE-ARRIVALS(A, C) TO WS-AEL-LATE
+                      WRITE AbsenceExceptionLine
+                          FROM WS-ABSENCE-EXCEPTION-LINE
+                  END-IF
+              END-PERFORM
+          END-PERFORM
+          CLOSE ABSENCE-EXCEPTION-REPORT.
+
+      * Batch variant of the interactive single-letter SEARCH ALL
+      * above - reads a file of letters and produces a translated
+      * listing (alphabet position and a mapped meaning) using the
+      * same SEARCH ALL Letter INDEXED BY LetterIdx logic, since the
+      * interactive version can't process real volumes.
+        BATCH-TRANSLATE-LETTERS.
+          OPEN INPUT LETTER-INPUT-FILE
+          IF WS-LETTER-INPUT-STATUS = "00"
+              OPEN OUTPUT LETTER-TRANSLATION-REPORT
+              PERFORM READ-LETTER-INPUT-RECORD
+              PERFORM UNTIL EndOfLetterInputFile
+                  PERFORM TRANSLATE-ONE-LETTER
+                  PERFORM READ-LETTER-INPUT-RECORD
+              END-PERFORM
+              CLOSE LETTER-INPUT-FILE
+              CLOSE LETTER-TRANSLATION-REPORT
+          ELSE
+              DISPLAY
+                "No LETTER-INPUT-FILE, batch translation skipped"
+          END-IF.
+
+        READ-LETTER-INPUT-RECORD.
+          READ LETTER-INPUT-FILE
+              AT END SET EndOfLetterInputFile TO TRUE
+          END-READ.
+
+        TRANSLATE-ONE-LETTER.
+          MOVE LetterInputRecord TO SearchLetter
+          MOVE LetterInputRecord TO WS-LTL-LETTER
+          SET LetterIdx LetterPos TO 1
+          SEARCH ALL Letter
+              AT END
+                  MOVE ZERO TO WS-LTL-POSITION
+                  MOVE SPACES TO WS-LTL-MEANING
+              WHEN Letter(LetterIdx) = SearchLetter
+                  SET LetterPos TO LetterIdx
+                  MOVE LetterPos TO WS-LTL-POSITION
+                  MOVE LetterMeaning(LetterPos) TO WS-LTL-MEANING
+          END-SEARCH
+          WRITE LetterTranslationLine
+              FROM WS-LETTER-TRANSLATION-LINE.
+
+      * Customer-number/product-code cross-reference built on TB-2's
+      * EL-2 two-key table (D2/D3 ascending, INDEXED BY IND-2), loaded
+      * from a reference file at startup - D1 carries the description,
+      * D2 the customer number and D3 the product code. XREF.DAT is
+      * LINE SEQUENTIAL, so unlike EMPLOYEE-MASTER's indexed-key load
+      * for EMPLOYEE-TABLE (see FIND-EMPLOYEE-BY-NUMBER) there's no
+      * guarantee the file itself is in D2/D3 order - each record is
+      * insertion-sorted into EL-2 as it loads so the table is
+      * genuinely ascending by the time SEARCH ALL EL-2 runs below.
+      * EL-2 is OCCURS 1 TO 10 DEPENDING ON WS-XREF-COUNT, so the
+      * unpopulated trailing slots past WS-XREF-COUNT are outside the
+      * table's current occurrence count and SEARCH ALL never sees them.
+        LOAD-CROSS-REFERENCE-TABLE.
+          MOVE ZERO TO WS-XREF-COUNT
+          OPEN INPUT CROSS-REFERENCE-FILE
+          IF WS-XREF-STATUS = "00"
+              PERFORM READ-CROSS-REFERENCE-RECORD
+              PERFORM UNTIL EndOfCrossReferenceFile
+                  OR WS-XREF-COUNT >= 10
+                  PERFORM INSERT-CROSS-REFERENCE-ENTRY
+                  PERFORM READ-CROSS-REFERENCE-RECORD
+              END-PERFORM
+              IF NOT EndOfCrossReferenceFile
+                  DISPLAY "EL-2 full at 10 entries, remaining "
+                      "XREF.DAT records not loaded"
+              END-IF
+              CLOSE CROSS-REFERENCE-FILE
+          ELSE
+              DISPLAY
+                "No CROSS-REFERENCE-FILE, XREF table left empty"
+          END-IF.
+
+        READ-CROSS-REFERENCE-RECORD.
+          READ CROSS-REFERENCE-FILE
+              AT END SET EndOfCrossReferenceFile TO TRUE
+          END-READ.
+
+        INSERT-CROSS-REFERENCE-ENTRY.
+          ADD 1 TO WS-XREF-COUNT
+          SET IND-2 TO WS-XREF-COUNT
+          PERFORM UNTIL IND-2 <= 1
+              OR NOT ( XR-D2 < D2(IND-2 - 1)
+                   OR ( XR-D2 = D2(IND-2 - 1)
+                        AND XR-D3 < D3(IND-2 - 1) ) )
+              MOVE EL-2(IND-2 - 1) TO EL-2(IND-2)
+              SET IND-2 DOWN BY 1
+          END-PERFORM
+          MOVE XR-D1 TO D1(IND-2)
+          MOVE XR-D2 TO D2(IND-2)
+          MOVE XR-D3 TO D3(IND-2).
+
+        FIND-CROSS-REFERENCE.
+          MOVE "N" TO WS-XREF-FOUND
+          SET IND-2 TO 1
+          SEARCH ALL EL-2
+              AT END
+                  DISPLAY "No cross-reference for customer "
+                      WS-LOOKUP-CUSTOMER-NO " product "
+                      WS-LOOKUP-PRODUCT-CODE
+              WHEN D2(IND-2) = WS-LOOKUP-CUSTOMER-NO
+                  AND D3(IND-2) = WS-LOOKUP-PRODUCT-CODE
+                  MOVE "Y" TO WS-XREF-FOUND
+                  DISPLAY "Cross-reference found: " D1(IND-2)
+          END-SEARCH.
