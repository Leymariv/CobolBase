@@ -0,0 +1,52 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WeekdayName.
+
+      * Shared weekday-name lookup, built on a DAYSARRAY REDEFINES
+      * DAYS table so batch reports can print a weekday name on their
+      * headers without every program redefining this table itself.
+      * Pass a numeric weekday (1=Monday ... 7=Sunday) in
+      * LK-WD-WEEKDAY-NO, or leave it zero and pass a CCYYMMDD date in
+      * LK-WD-DATE-CCYYMMDD instead. Standalone top-level program
+      * (rather than nested inside arrays-redefines.cbl, where it
+      * started out) so it's an independently callable module for
+      * other source files - it carries its own copy of the DAYSARRAY
+      * table since GLOBAL visibility doesn't cross compilation units.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  DAYS.
+           03  FILLER PIC X(3) VALUE "MON".
+           03  FILLER PIC X(3) VALUE "TUE".
+           03  FILLER PIC X(3) VALUE "WED".
+           03  FILLER PIC X(3) VALUE "THU".
+           03  FILLER PIC X(3) VALUE "FRI".
+           03  FILLER PIC X(3) VALUE "SAT".
+           03  FILLER PIC X(3) VALUE "SUN".
+       01  DAYSARRAY REDEFINES DAYS.
+           03  DAY-ITEM OCCURS 7 PIC X(3).
+
+       01  WS-WD-INTEGER-DATE    PIC 9(9).
+       01  WS-WD-DAY-OF-WEEK-MOD PIC 9.
+
+       LINKAGE SECTION.
+       01  LK-WD-WEEKDAY-NO      PIC 9.
+       01  LK-WD-DATE-CCYYMMDD   PIC 9(8).
+       01  LK-WD-DAY-NAME        PIC X(3).
+
+       PROCEDURE DIVISION USING LK-WD-WEEKDAY-NO
+           LK-WD-DATE-CCYYMMDD LK-WD-DAY-NAME.
+         Begin.
+             IF LK-WD-WEEKDAY-NO NOT = ZERO
+                 MOVE DAY-ITEM(LK-WD-WEEKDAY-NO) TO LK-WD-DAY-NAME
+             ELSE
+                 COMPUTE WS-WD-INTEGER-DATE =
+                     FUNCTION INTEGER-OF-DATE(LK-WD-DATE-CCYYMMDD)
+                 COMPUTE WS-WD-DAY-OF-WEEK-MOD =
+                     FUNCTION MOD(WS-WD-INTEGER-DATE, 7)
+                 IF WS-WD-DAY-OF-WEEK-MOD = ZERO
+                     MOVE DAY-ITEM(7) TO LK-WD-DAY-NAME
+                 ELSE
+                     MOVE DAY-ITEM(WS-WD-DAY-OF-WEEK-MOD)
+                         TO LK-WD-DAY-NAME
+                 END-IF
+             END-IF
+             EXIT PROGRAM.
