@@ -1,9 +1,43 @@
 000000 identification division.
 000000 program-id. extfile.
+000000  ENVIRONMENT DIVISION.
+000000   INPUT-OUTPUT SECTION.
+000000   FILE-CONTROL.
+000000     SELECT STUDENT-MASTER
+000000       ASSIGN TO "STUDENT.DAT"
+000000       ORGANIZATION IS INDEXED
+000000       ACCESS MODE IS SEQUENTIAL
+000000       RECORD KEY IS StudentId
+000000       FILE STATUS IS WS-STUDENT-STATUS.
+000000     SELECT STUDENT-SUSPENSE
+000000       ASSIGN TO "STUDENT.SUS"
+000000       ORGANIZATION IS LINE SEQUENTIAL
+000000       FILE STATUS IS WS-SUSPENSE-STATUS.
+000000     SELECT ELIGIBILITY-REPORT
+000000       ASSIGN TO "ELIGIBLE.RPT"
+000000       ORGANIZATION IS LINE SEQUENTIAL
+000000       FILE STATUS IS WS-ELIGIBILITY-STATUS.
+000000     SELECT GENDER-ERRORS
+000000       ASSIGN TO "GENDER.ERR"
+000000       ORGANIZATION IS LINE SEQUENTIAL
+000000       FILE STATUS IS WS-GENDER-ERROR-STATUS.
+000000     SELECT COURSE-REFERENCE
+000000       ASSIGN TO "COURSE.REF"
+000000       ORGANIZATION IS LINE SEQUENTIAL
+000000       FILE STATUS IS WS-COURSE-REF-STATUS.
+000000     SELECT COURSE-ERRORS
+000000       ASSIGN TO "COURSE.ERR"
+000000       ORGANIZATION IS LINE SEQUENTIAL
+000000       FILE STATUS IS WS-COURSE-ERROR-STATUS.
+000000     SELECT EMAIL-ERRORS
+000000       ASSIGN TO "EMAIL.ERR"
+000000       ORGANIZATION IS LINE SEQUENTIAL
+000000       FILE STATUS IS WS-EMAIL-ERROR-STATUS.
 000000  DATA DIVISION.
-000005   WORKING-STORAGE SECTION.
-000000*     01 StudentDetails VALUE QUOTE.
-000000*       88  EndOfStudentFile  VALUE HIGH-VALUES.
+000000  FILE SECTION.
+000000   FD  STUDENT-MASTER
+000000       LABEL RECORDS ARE STANDARD.
+000000       01 StudentDetails.
 000000       02  StudentId       PIC 9(7).
 000000       02  StudentName.
 000000         03 Surname        PIC X(8).
@@ -14,14 +48,253 @@
 000000         03 DOBirth        PIC 9(2).
 000000       02  CourseCode      PIC X(4).
 000000       02  Gender          PIC X.
+000000         88  ValidGenderCode VALUE "M" "F" "O" "U".
+000000       02  Email           PIC X(50).
+
+000000   FD  STUDENT-SUSPENSE
+000000       LABEL RECORDS ARE STANDARD.
+000000       01 SuspenseRecord     PIC X(80).
+
+000000   FD  ELIGIBILITY-REPORT
+000000       LABEL RECORDS ARE STANDARD.
+000000       01 EligibilityLine    PIC X(80).
+
+000000   FD  GENDER-ERRORS
+000000       LABEL RECORDS ARE STANDARD.
+000000       01 GenderErrorLine    PIC X(80).
+
+000000   FD  COURSE-REFERENCE
+000000       LABEL RECORDS ARE STANDARD.
+000000       01 CourseReferenceRecord.
+000000         02  CRR-COURSE-CODE  PIC X(4).
+000000         02  FILLER           PIC X.
+000000         02  CRR-DESCRIPTION  PIC X(30).
+
+000000   FD  COURSE-ERRORS
+000000       LABEL RECORDS ARE STANDARD.
+000000       01 CourseErrorLine    PIC X(80).
+
+000000   FD  EMAIL-ERRORS
+000000       LABEL RECORDS ARE STANDARD.
+000000       01 EmailErrorLine     PIC X(80).
+
+000005   WORKING-STORAGE SECTION.
+000000       01 WS-STUDENT-STATUS  PIC XX.
+000000         88  EndOfStudentFile    VALUE "10".
+000000         88  StudentFileOK       VALUE "00".
+000000       01 WS-SUSPENSE-STATUS PIC XX.
+000000       01 WS-PREVIOUS-STUDENTID PIC 9(7) VALUE ZEROS.
+000000       01 WS-FIRST-RECORD    PIC X VALUE "Y".
+000000         88  FirstStudentRecord VALUE "Y".
+000000       01 WS-SUSPENSE-LINE.
+000000         02  WS-SUS-TAG      PIC X(14) VALUE "DUPLICATE ID: ".
+000000         02  WS-SUS-ID       PIC 9(7).
+000000         02  FILLER          PIC X VALUE SPACE.
+000000         02  WS-SUS-SURNAME  PIC X(8).
+000000       01 WS-ELIGIBILITY-STATUS PIC XX.
+000000       01 WS-GENDER-ERROR-STATUS PIC XX.
+000000       01 WS-GENDER-ERROR-LINE.
+000000         02  WS-GER-TAG       PIC X(14)
+000000             VALUE "BAD GENDER  : ".
+000000         02  WS-GER-ID        PIC 9(7).
+000000         02  FILLER           PIC X VALUE SPACE.
+000000         02  WS-GER-SURNAME   PIC X(8).
+000000         02  FILLER           PIC X VALUE SPACE.
+000000         02  WS-GER-GENDER    PIC X.
+000000       01 WS-COURSE-REF-STATUS PIC XX.
+000000         88  EndOfCourseReference VALUE "10".
+000000       01 WS-COURSE-ERROR-STATUS PIC XX.
+000000       01 WS-EMAIL-ERROR-STATUS PIC XX.
+000000       01 WS-EMAIL-VALID    PIC X.
+000000         88  StudentEmailIsValid VALUE "Y".
+000000       01 WS-EMAIL-ERROR-LINE.
+000000         02  WS-EER-TAG       PIC X(14)
+000000             VALUE "BAD EMAIL   : ".
+000000         02  WS-EER-ID        PIC 9(7).
+000000         02  FILLER           PIC X VALUE SPACE.
+000000         02  WS-EER-SURNAME   PIC X(8).
+000000         02  FILLER           PIC X VALUE SPACE.
+000000         02  WS-EER-EMAIL     PIC X(50).
+000000       01 WS-OC-COUNT        PIC 999 VALUE ZERO.
+000000       01 OFFERED-COURSE-TABLE.
+000000         05  OFFERED-COURSE OCCURS 50 TIMES
+000000             INDEXED BY OC-IDX.
+000000           10  OC-COURSE-CODE  PIC X(4).
+000000       01 WS-COURSE-ERROR-LINE.
+000000         02  WS-CER-TAG       PIC X(16)
+000000             VALUE "UNKNOWN COURSE: ".
+000000         02  WS-CER-ID        PIC 9(7).
+000000         02  FILLER           PIC X VALUE SPACE.
+000000         02  WS-CER-SURNAME   PIC X(8).
+000000         02  FILLER           PIC X VALUE SPACE.
+000000         02  WS-CER-COURSE    PIC X(4).
+000000       01 WS-COURSE-FOUND     PIC X.
+000000         88  CourseIsOffered  VALUE "Y".
+
+000000       01 WS-STUDENT-AGE     PIC 99.
+000000       01 COURSE-ELIGIBILITY-TABLE.
+000000         05  COURSE-ELIGIBILITY OCCURS 10 TIMES
+000000             INDEXED BY CE-IDX.
+000000           10  CE-COURSE-CODE   PIC X(4).
+000000           10  CE-MIN-AGE       PIC 99.
+000000           10  CE-MAX-AGE       PIC 99.
+
+000000       01 WS-EXCEPTION-LINE.
+000000         02  WS-EXC-TAG       PIC X(16)
+000000             VALUE "AGE EXCEPTION : ".
+000000         02  WS-EXC-ID        PIC 9(7).
+000000         02  FILLER           PIC X VALUE SPACE.
+000000         02  WS-EXC-SURNAME   PIC X(8).
+000000         02  FILLER           PIC X VALUE SPACE.
+000000         02  WS-EXC-COURSE    PIC X(4).
+000000         02  FILLER           PIC X VALUE SPACE.
+000000         02  WS-EXC-AGE       PIC Z9.
 
            01 CurrentDate.
              02  CurrentYear     PIC 9(4).
              02  CurrentMonth    PIC 99.
-000000 
+             02  CurrentDay      PIC 99.
+000000
 000000 PROCEDURE DIVISION.
 000000 Begin.
-000000      DISPLAY StudentDetails.
-000000      SET EndOfStudentFile TO TRUE.
-000000      DISPLAY StudentDetails.
+000000      OPEN INPUT STUDENT-MASTER.
+000000      IF NOT StudentFileOK
+000000          DISPLAY "Unable to open STUDENT-MASTER, status "
+000000              WS-STUDENT-STATUS
+000000          STOP RUN
+000000      END-IF.
+000000      OPEN OUTPUT STUDENT-SUSPENSE.
+000000      OPEN OUTPUT ELIGIBILITY-REPORT.
+000000      OPEN OUTPUT GENDER-ERRORS.
+000000      OPEN OUTPUT COURSE-ERRORS.
+000000      OPEN OUTPUT EMAIL-ERRORS.
+000000      PERFORM LOAD-COURSE-ELIGIBILITY-TABLE.
+000000      PERFORM LOAD-OFFERED-COURSE-TABLE.
+000000      ACCEPT CurrentDate FROM DATE YYYYMMDD.
+000000
+000000      PERFORM READ-STUDENT-RECORD.
+000000      PERFORM UNTIL EndOfStudentFile
+000000          PERFORM CHECK-DUPLICATE-STUDENTID
+000000          PERFORM READ-STUDENT-RECORD
+000000      END-PERFORM.
+000000
+000000      CLOSE STUDENT-MASTER.
+000000      CLOSE STUDENT-SUSPENSE.
+000000      CLOSE ELIGIBILITY-REPORT.
+000000      CLOSE GENDER-ERRORS.
+000000      CLOSE COURSE-ERRORS.
+000000      CLOSE EMAIL-ERRORS.
 000000   STOP RUN.
+
+000000 READ-STUDENT-RECORD.
+000000      READ STUDENT-MASTER NEXT RECORD
+000000          AT END SET EndOfStudentFile TO TRUE
+000000      END-READ.
+
+000000 CHECK-DUPLICATE-STUDENTID.
+000000      IF NOT FirstStudentRecord
+000000         AND StudentId = WS-PREVIOUS-STUDENTID
+000000          MOVE StudentId TO WS-SUS-ID
+000000          MOVE Surname TO WS-SUS-SURNAME
+000000          WRITE SuspenseRecord FROM WS-SUSPENSE-LINE
+000000      ELSE
+000000          DISPLAY StudentDetails
+000000          PERFORM CHECK-ELIGIBILITY
+000000          PERFORM CHECK-GENDER-CODE
+000000          PERFORM CHECK-COURSE-CODE
+000000          PERFORM CHECK-EMAIL-ADDRESS
+000000      END-IF.
+000000      MOVE "N" TO WS-FIRST-RECORD.
+000000      MOVE StudentId TO WS-PREVIOUS-STUDENTID.
+
+000000 LOAD-COURSE-ELIGIBILITY-TABLE.
+000000      MOVE "ADLT" TO CE-COURSE-CODE(1).
+000000      MOVE 18     TO CE-MIN-AGE(1).
+000000      MOVE 99     TO CE-MAX-AGE(1).
+000000      MOVE "MINR" TO CE-COURSE-CODE(2).
+000000      MOVE 00     TO CE-MIN-AGE(2).
+000000      MOVE 17     TO CE-MAX-AGE(2).
+000000      MOVE "TEEN" TO CE-COURSE-CODE(3).
+000000      MOVE 13     TO CE-MIN-AGE(3).
+000000      MOVE 19     TO CE-MAX-AGE(3).
+000000      MOVE "GNRL" TO CE-COURSE-CODE(4).
+000000      MOVE 00     TO CE-MIN-AGE(4).
+000000      MOVE 99     TO CE-MAX-AGE(4).
+
+000000 CHECK-ELIGIBILITY.
+000000      COMPUTE WS-STUDENT-AGE = CurrentYear - YOBirth
+000000      IF CurrentMonth < MOBirth
+000000         OR (CurrentMonth = MOBirth AND CurrentDay < DOBirth)
+000000          SUBTRACT 1 FROM WS-STUDENT-AGE
+000000      END-IF.
+000000      SET CE-IDX TO 1.
+000000      SEARCH COURSE-ELIGIBILITY
+000000          VARYING CE-IDX
+000000          AT END
+000000              CONTINUE
+000000          WHEN CE-COURSE-CODE(CE-IDX) = CourseCode
+000000              IF WS-STUDENT-AGE < CE-MIN-AGE(CE-IDX)
+000000                 OR WS-STUDENT-AGE > CE-MAX-AGE(CE-IDX)
+000000                  MOVE StudentId TO WS-EXC-ID
+000000                  MOVE Surname   TO WS-EXC-SURNAME
+000000                  MOVE CourseCode TO WS-EXC-COURSE
+000000                  MOVE WS-STUDENT-AGE TO WS-EXC-AGE
+000000                  WRITE EligibilityLine FROM WS-EXCEPTION-LINE
+000000              END-IF
+000000      END-SEARCH.
+
+000000 CHECK-GENDER-CODE.
+000000      IF NOT ValidGenderCode
+000000          MOVE StudentId TO WS-GER-ID
+000000          MOVE Surname   TO WS-GER-SURNAME
+000000          MOVE Gender    TO WS-GER-GENDER
+000000          WRITE GenderErrorLine FROM WS-GENDER-ERROR-LINE
+000000      END-IF.
+
+000000 CHECK-EMAIL-ADDRESS.
+000000      CALL "ValidateEmail" USING Email WS-EMAIL-VALID
+000000      IF NOT StudentEmailIsValid
+000000          MOVE StudentId TO WS-EER-ID
+000000          MOVE Surname   TO WS-EER-SURNAME
+000000          MOVE Email     TO WS-EER-EMAIL
+000000          WRITE EmailErrorLine FROM WS-EMAIL-ERROR-LINE
+000000      END-IF.
+
+000000 LOAD-OFFERED-COURSE-TABLE.
+000000      OPEN INPUT COURSE-REFERENCE.
+000000      IF WS-COURSE-REF-STATUS = "00"
+000000          PERFORM UNTIL EndOfCourseReference
+000000              OR WS-OC-COUNT >= 50
+000000              READ COURSE-REFERENCE
+000000                  AT END SET EndOfCourseReference TO TRUE
+000000                  NOT AT END
+000000                      ADD 1 TO WS-OC-COUNT
+000000                      MOVE CRR-COURSE-CODE
+000000                          TO OC-COURSE-CODE(WS-OC-COUNT)
+000000              END-READ
+000000          END-PERFORM
+000000          IF NOT EndOfCourseReference
+000000              DISPLAY "OFFERED-COURSE-TABLE full at 50 entries, "
+000000                  "remaining COURSE-REFERENCE records not loaded"
+000000          END-IF
+000000          CLOSE COURSE-REFERENCE
+000000      ELSE
+000000          DISPLAY
+000000            "No COURSE-REFERENCE file available, course table "
+000000            "left empty"
+000000      END-IF.
+
+000000 CHECK-COURSE-CODE.
+000000      MOVE "N" TO WS-COURSE-FOUND.
+000000      PERFORM VARYING OC-IDX FROM 1 BY 1
+000000          UNTIL OC-IDX > WS-OC-COUNT
+000000          IF OC-COURSE-CODE(OC-IDX) = CourseCode
+000000              MOVE "Y" TO WS-COURSE-FOUND
+000000          END-IF
+000000      END-PERFORM.
+000000      IF NOT CourseIsOffered
+000000          MOVE StudentId  TO WS-CER-ID
+000000          MOVE Surname    TO WS-CER-SURNAME
+000000          MOVE CourseCode TO WS-CER-COURSE
+000000          WRITE CourseErrorLine FROM WS-COURSE-ERROR-LINE
+000000      END-IF.
