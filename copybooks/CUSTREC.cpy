@@ -0,0 +1,22 @@
+      *> CUSTREC - shared customer record layout (see filler.cbl)
+       01  CUSTOMER-RECORD.
+           05  CustomerId    PIC       9(08).
+           05  Customer-Name.
+                 10  FirstName     PIC       X(06).
+                 10  MiddleName    PIC       X(1).
+                 10  LastName      PIC       X(05).
+           05  Customer-DOB.
+                 10   Month           PIC       99.
+                 10   FILLER          PIC       X  VALUE '/'.
+                 10   Theday          PIC       99.
+                 10   FILLER          PIC       X  VALUE  '/'.
+                 10   Year            PIC       99.
+           05  ADDRESS-HISTORY OCCURS 5 TIMES
+               INDEXED BY AH-IDX.
+                 10  AH-EFFECTIVE-DATE  PIC 9(8).
+                 10  AH-STREET          PIC X(25).
+                 10  AH-CITY            PIC X(15).
+                 10  AH-POSTAL-CODE     PIC X(10).
+                 10  AH-STATUS          PIC X.
+                     88  IS-CURRENT-ADDRESS VALUE "C".
+           05  Customer-Email    PIC       X(50).
