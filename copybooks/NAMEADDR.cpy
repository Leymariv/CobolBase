@@ -0,0 +1,9 @@
+      *> NAMEADDR - shared mailing-list record layout (see io-section.cbl)
+       01  NAME-ADDRESS-RECORD.
+           05  NA-NAME              PIC X(30).
+           05  NA-ADDRESS-LINE-1    PIC X(30).
+           05  NA-ADDRESS-LINE-2    PIC X(30).
+           05  NA-ADDRESS-LINE-3    PIC X(30).
+           05  NA-CITY              PIC X(20).
+           05  NA-STATE             PIC X(02).
+           05  NA-POSTAL-CODE       PIC X(10).
