@@ -0,0 +1,16 @@
+      *> EMPREC - shared employee master record layout (see key.cbl)
+       01  EMPLOYEE-MASTER-RECORD.
+           05  EM-EMPLOYEE-NAME             PIC X(20).
+           05  EM-EMPLOYEE-NO               PIC 9(6).
+           05  EM-WAGE-RATE                 PIC 9999V99.
+           05  EM-WAGE-HISTORY-COUNT        PIC 99.
+           05  EM-EFFECTIVE-WAGE-HISTORY OCCURS 20 TIMES.
+               10  EM-EWH-EFFECTIVE-DATE        PIC 9(8).
+               10  EM-EWH-OLD-RATE               PIC 9999V99.
+               10  EM-EWH-NEW-RATE               PIC 9999V99.
+               10  EM-EWH-REASON-CODE            PIC XX.
+           05  EM-WEEK-RECORD OCCURS 52 TIMES.
+               10  EM-WEEK-NO                   PIC 99.
+               10  EM-AUTHORIZED-ABSENCES       PIC 9.
+               10  EM-UNAUTHORIZED-ABSENCES     PIC 9.
+               10  EM-LATE-ARRIVALS             PIC 9.
