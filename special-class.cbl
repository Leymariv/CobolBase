@@ -10,3 +10,32 @@
              'j' THRU 'r'
              's' THRU 'z'
              '0' THRU '9'.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  EMAIL-ADDRESS            PIC X(50).
+       01  WS-EMAIL-VALID           PIC X VALUE "N".
+           88  EmailIsValid             VALUE "Y".
+
+       PROCEDURE DIVISION.
+       Begin.
+           MOVE "jsmith@example.com" TO EMAIL-ADDRESS
+           PERFORM VALIDATE-EMAIL-ADDRESS
+           IF EmailIsValid
+               DISPLAY "Email address OK: " EMAIL-ADDRESS
+           ELSE
+               DISPLAY "Email address rejected: " EMAIL-ADDRESS
+           END-IF
+           STOP RUN.
+
+      * Rejects any address with a character outside CLASS
+      * WS-VALID-EMAIL, or that doesn't have exactly one '@' and at
+      * least one '.'. The actual test lives in the shared ValidateEmail
+      * subroutine (validate-email.cbl) so customer and student intake
+      * can CALL the same logic instead of re-implementing it - moved
+      * out to its own top-level program so it's a module the linker
+      * can actually resolve from those other source files.
+       VALIDATE-EMAIL-ADDRESS.
+           CALL "ValidateEmail" USING EMAIL-ADDRESS WS-EMAIL-VALID.
+
+       END PROGRAM MainProgram.
