@@ -0,0 +1,49 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ValidateEmail.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+          SOURCE-COMPUTER. IBM-370.
+          SPECIAL-NAMES.
+           CLASS WS-VALID-EMAIL IS
+             '@' '_' '.'
+             'a' THRU 'i'
+             'j' THRU 'r'
+             's' THRU 'z'
+             '0' THRU '9'.
+
+      * Shared email-validation subroutine - callable from customer
+      * (filler.cbl), student (complex-var.cbl), screen (special-accept.cbl)
+      * and class (special-class.cbl) intake alike, so there's one
+      * definition of what counts as a valid email address instead of
+      * one per program. Standalone top-level program (rather than
+      * nested inside special-class.cbl, where it started out) so it's
+      * an independently callable module for those other source files.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-VE-LENGTH             PIC 99.
+       01  WS-VE-AT-COUNT           PIC 99.
+       01  WS-VE-DOT-COUNT          PIC 99.
+
+       LINKAGE SECTION.
+       01  LK-VE-EMAIL-ADDRESS      PIC X(50).
+       01  LK-VE-VALID-FLAG         PIC X.
+           88  LK-VE-EmailIsValid       VALUE "Y".
+
+       PROCEDURE DIVISION USING LK-VE-EMAIL-ADDRESS LK-VE-VALID-FLAG.
+         Begin.
+             MOVE "N" TO LK-VE-VALID-FLAG
+             MOVE ZERO TO WS-VE-AT-COUNT WS-VE-DOT-COUNT
+             COMPUTE WS-VE-LENGTH =
+                 FUNCTION LENGTH(FUNCTION TRIM(LK-VE-EMAIL-ADDRESS))
+             IF WS-VE-LENGTH > 0
+                     AND LK-VE-EMAIL-ADDRESS(1:WS-VE-LENGTH)
+                         IS WS-VALID-EMAIL
+                 INSPECT LK-VE-EMAIL-ADDRESS(1:WS-VE-LENGTH)
+                     TALLYING WS-VE-AT-COUNT FOR ALL "@"
+                 INSPECT LK-VE-EMAIL-ADDRESS(1:WS-VE-LENGTH)
+                     TALLYING WS-VE-DOT-COUNT FOR ALL "."
+                 IF WS-VE-AT-COUNT = 1 AND WS-VE-DOT-COUNT > 0
+                     SET LK-VE-EmailIsValid TO TRUE
+                 END-IF
+             END-IF
+             EXIT PROGRAM.
