@@ -0,0 +1,38 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ConfirmEntry.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-CE-ANSWER             PIC X.
+           88  WS-CE-Answer-Oui         VALUE "O", "o", "Y", "y".
+           88  WS-CE-Answer-Non         VALUE "N", "n".
+           88  WS-CE-Answer-Entier      VALUE 0 THRU 9.
+
+      * Reusable yes/no/digit confirmation subroutine - callable from
+      * any program in the shop that needs a simple "confirm y/n" or
+      * "enter a digit" step instead of re-declaring the oui/non/entier
+      * 88-level set each time. Standalone top-level program (rather
+      * than nested inside condition-name2.cbl, where it started out)
+      * so it's an independently callable module for those other
+      * source files. Accepts English Y/y and N/n as well as the
+      * original French O/o and N/n responses.
+       LINKAGE SECTION.
+       01  LK-CE-PROMPT-TEXT        PIC X(40).
+       01  LK-CE-RESPONSE-CODE      PIC X.
+           88  LK-CE-Confirmed          VALUE "Y".
+           88  LK-CE-Declined           VALUE "N".
+           88  LK-CE-Digit              VALUE "D".
+           88  LK-CE-Invalid            VALUE "I".
+
+       PROCEDURE DIVISION USING LK-CE-PROMPT-TEXT LK-CE-RESPONSE-CODE.
+         Begin.
+             DISPLAY FUNCTION TRIM(LK-CE-PROMPT-TEXT) " = "
+                 NO ADVANCING
+             ACCEPT WS-CE-ANSWER
+             EVALUATE TRUE
+               WHEN WS-CE-Answer-Oui    MOVE "Y" TO LK-CE-RESPONSE-CODE
+               WHEN WS-CE-Answer-Non    MOVE "N" TO LK-CE-RESPONSE-CODE
+               WHEN WS-CE-Answer-Entier MOVE "D" TO LK-CE-RESPONSE-CODE
+               WHEN OTHER               MOVE "I" TO LK-CE-RESPONSE-CODE
+             END-EVALUATE
+             EXIT PROGRAM.
