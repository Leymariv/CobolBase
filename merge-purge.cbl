@@ -0,0 +1,168 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. mergepurge.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+         SELECT CUSTOMER-MASTER
+           ASSIGN TO "CUSTOMER.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS CustomerId
+           FILE STATUS IS WS-CUSTOMER-STATUS.
+         SELECT NAME-ADDRESS-FILE
+           ASSIGN TO "SAMPIN.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-MAIL-STATUS.
+         SELECT PURGED-MAILING-FILE
+           ASSIGN TO "PURGED.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-PURGED-STATUS.
+         SELECT DUPLICATE-MAILING-LIST
+           ASSIGN TO "DUPES.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-DUPE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER
+           LABEL RECORDS ARE STANDARD.
+           COPY CUSTREC.
+
+       FD  NAME-ADDRESS-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY NAMEADDR.
+
+       FD  PURGED-MAILING-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  PurgedMailingLine         PIC X(132).
+
+       FD  DUPLICATE-MAILING-LIST
+           LABEL RECORDS ARE STANDARD.
+       01  DuplicateMailingLine      PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CUSTOMER-STATUS        PIC XX.
+           88  EndOfCustomerMaster      VALUE "10".
+       01  WS-MAIL-STATUS            PIC XX.
+           88  EndOfMailingFile         VALUE "10".
+       01  WS-PURGED-STATUS          PIC XX.
+       01  WS-DUPE-STATUS            PIC XX.
+
+       01  WS-CURRENT-POSTAL         PIC X(10).
+
+       01  WS-CK-COUNT               PIC 9(3) VALUE ZERO.
+       01  WS-CUSTOMER-KEY-TABLE.
+           05  WS-CUSTOMER-KEY OCCURS 500 TIMES
+               INDEXED BY CK-IDX.
+             10  WS-CK-LASTNAME      PIC X(5).
+             10  WS-CK-POSTAL        PIC X(10).
+
+       01  WS-MATCH-FOUND            PIC X.
+           88  DuplicateFound            VALUE "Y".
+
+       01  WS-NA-TRIMMED             PIC X(30).
+       01  WS-NA-LENGTH              PIC 99.
+       01  WS-NA-IDX                 PIC 99.
+       01  WS-LASTNAME-START         PIC 99.
+       01  WS-NA-LASTNAME-LEN        PIC 99.
+       01  WS-MAIL-LASTNAME          PIC X(5).
+
+       PROCEDURE DIVISION.
+       Begin.
+           PERFORM LOAD-CUSTOMER-KEYS.
+           OPEN INPUT NAME-ADDRESS-FILE.
+           OPEN OUTPUT PURGED-MAILING-FILE.
+           OPEN OUTPUT DUPLICATE-MAILING-LIST.
+
+           PERFORM READ-MAILING-RECORD.
+           PERFORM UNTIL EndOfMailingFile
+               PERFORM MATCH-MAILING-RECORD
+               IF DuplicateFound
+                   WRITE DuplicateMailingLine FROM NAME-ADDRESS-RECORD
+               ELSE
+                   WRITE PurgedMailingLine FROM NAME-ADDRESS-RECORD
+               END-IF
+               PERFORM READ-MAILING-RECORD
+           END-PERFORM.
+
+           CLOSE NAME-ADDRESS-FILE PURGED-MAILING-FILE
+                 DUPLICATE-MAILING-LIST.
+           STOP RUN.
+
+       LOAD-CUSTOMER-KEYS.
+           OPEN INPUT CUSTOMER-MASTER.
+           IF WS-CUSTOMER-STATUS NOT = "00"
+               DISPLAY "No CUSTOMER-MASTER available for "
+                   "merge-purge, status " WS-CUSTOMER-STATUS
+           ELSE
+               PERFORM READ-CUSTOMER-MASTER-RECORD
+               PERFORM UNTIL EndOfCustomerMaster
+                   OR WS-CK-COUNT >= 500
+                   PERFORM FIND-CURRENT-ADDRESS-POSTAL
+                   ADD 1 TO WS-CK-COUNT
+                   MOVE LastName TO WS-CK-LASTNAME(WS-CK-COUNT)
+                   MOVE WS-CURRENT-POSTAL TO
+                       WS-CK-POSTAL(WS-CK-COUNT)
+                   PERFORM READ-CUSTOMER-MASTER-RECORD
+               END-PERFORM
+               IF NOT EndOfCustomerMaster
+                   DISPLAY "WS-CUSTOMER-KEY-TABLE full at 500 entries, "
+                       "remaining CUSTOMER-MASTER records not loaded"
+               END-IF
+               CLOSE CUSTOMER-MASTER
+           END-IF.
+
+       READ-CUSTOMER-MASTER-RECORD.
+           READ CUSTOMER-MASTER NEXT RECORD
+               AT END SET EndOfCustomerMaster TO TRUE
+           END-READ.
+
+       FIND-CURRENT-ADDRESS-POSTAL.
+           MOVE SPACES TO WS-CURRENT-POSTAL.
+           PERFORM VARYING AH-IDX FROM 1 BY 1 UNTIL AH-IDX > 5
+               IF IS-CURRENT-ADDRESS(AH-IDX)
+                   MOVE AH-POSTAL-CODE(AH-IDX) TO WS-CURRENT-POSTAL
+               END-IF
+           END-PERFORM.
+
+       READ-MAILING-RECORD.
+           READ NAME-ADDRESS-FILE
+               AT END SET EndOfMailingFile TO TRUE
+           END-READ.
+
+       MATCH-MAILING-RECORD.
+           MOVE "N" TO WS-MATCH-FOUND.
+           PERFORM FIND-MAILING-LASTNAME.
+           PERFORM VARYING CK-IDX FROM 1 BY 1
+               UNTIL CK-IDX > WS-CK-COUNT
+               IF WS-MAIL-LASTNAME = WS-CK-LASTNAME(CK-IDX)
+                  AND NA-POSTAL-CODE = WS-CK-POSTAL(CK-IDX)
+                   MOVE "Y" TO WS-MATCH-FOUND
+               END-IF
+           END-PERFORM.
+
+      * NA-NAME is a free-text "First ... Last" field with no fixed
+      * lastname-first layout, so the actual last name is whatever
+      * follows the final space - a fixed substring of NA-NAME would
+      * usually land on the first name instead. Falls back to the
+      * whole trimmed field when there's no space (single-word name).
+       FIND-MAILING-LASTNAME.
+           MOVE SPACES TO WS-MAIL-LASTNAME.
+           MOVE FUNCTION TRIM(NA-NAME) TO WS-NA-TRIMMED.
+           COMPUTE WS-NA-LENGTH =
+               FUNCTION LENGTH(FUNCTION TRIM(NA-NAME)).
+           MOVE 1 TO WS-LASTNAME-START.
+           PERFORM VARYING WS-NA-IDX FROM WS-NA-LENGTH BY -1
+               UNTIL WS-NA-IDX < 1
+               IF WS-NA-TRIMMED(WS-NA-IDX:1) = SPACE
+                   COMPUTE WS-LASTNAME-START = WS-NA-IDX + 1
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+           COMPUTE WS-NA-LASTNAME-LEN =
+               WS-NA-LENGTH - WS-LASTNAME-START + 1.
+           IF WS-NA-LASTNAME-LEN > 0
+               MOVE WS-NA-TRIMMED(WS-LASTNAME-START:WS-NA-LASTNAME-LEN)
+                   TO WS-MAIL-LASTNAME
+           END-IF.
