@@ -0,0 +1,138 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PaymentRecon.
+      * Batch reconciliation built on condition-name3.cbl's PayMethodSS
+      * classification (ByVisa/ByAccess/ByExpress/ByDebit/ByGiftCard).
+      * Reads a transaction file of PayMethodSS-coded amounts and
+      * produces a totals-by-payment-method reconciliation report.
+
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+          SELECT TRANSACTION-FILE
+            ASSIGN TO "PAYTRANS.DAT"
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS WS-TRANS-STATUS.
+          SELECT RECON-REPORT
+            ASSIGN TO "PAYRECON.RPT"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-REPORT-STATUS.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD  TRANSACTION-FILE
+            LABEL RECORDS ARE STANDARD.
+        01  TRANSACTION-RECORD.
+            05  TR-PAY-METHOD        PIC 9.
+              88 TR-ByVisa           VALUE 1, 7.
+              88 TR-ByAccess         VALUE 2.
+              88 TR-ByExpress        VALUE 3 THRU 6.
+              88 TR-ByDebit          VALUE 8.
+              88 TR-ByGiftCard       VALUE 9.
+            05  TR-AMOUNT            PIC S9(7)V9(2) USAGE IS COMP-3.
+
+        FD  RECON-REPORT
+            LABEL RECORDS ARE STANDARD.
+        01  ReconReportLine          PIC X(80).
+
+        WORKING-STORAGE SECTION.
+        01  WS-TRANS-STATUS          PIC XX.
+            88  EndOfTransactionFile     VALUE "10".
+        01  WS-REPORT-STATUS         PIC XX.
+
+        01  WS-METHOD-TOTALS.
+            05  WS-VISA-COUNT        PIC 9(7) VALUE ZEROES.
+            05  WS-VISA-AMOUNT       PIC S9(7)V9(2) VALUE ZEROES.
+            05  WS-ACCESS-COUNT      PIC 9(7) VALUE ZEROES.
+            05  WS-ACCESS-AMOUNT     PIC S9(7)V9(2) VALUE ZEROES.
+            05  WS-EXPRESS-COUNT     PIC 9(7) VALUE ZEROES.
+            05  WS-EXPRESS-AMOUNT    PIC S9(7)V9(2) VALUE ZEROES.
+            05  WS-DEBIT-COUNT       PIC 9(7) VALUE ZEROES.
+            05  WS-DEBIT-AMOUNT      PIC S9(7)V9(2) VALUE ZEROES.
+            05  WS-GIFTCARD-COUNT    PIC 9(7) VALUE ZEROES.
+            05  WS-GIFTCARD-AMOUNT   PIC S9(7)V9(2) VALUE ZEROES.
+            05  WS-UNKNOWN-COUNT     PIC 9(7) VALUE ZEROES.
+            05  WS-UNKNOWN-AMOUNT    PIC S9(7)V9(2) VALUE ZEROES.
+
+        01  WS-TOTAL-LINE.
+            05  WS-TL-METHOD         PIC X(12).
+            05  FILLER               PIC X VALUE SPACE.
+            05  WS-TL-COUNT          PIC ZZZ,ZZ9.
+            05  FILLER               PIC X VALUE SPACE.
+            05  WS-TL-AMOUNT         PIC Z,ZZZ,ZZ9.99-.
+
+       PROCEDURE DIVISION.
+       Begin.
+           OPEN INPUT TRANSACTION-FILE
+           IF WS-TRANS-STATUS NOT = "00"
+               DISPLAY "No TRANSACTION-FILE available, recon aborted"
+           ELSE
+               OPEN OUTPUT RECON-REPORT
+               PERFORM READ-TRANSACTION-RECORD
+               PERFORM UNTIL EndOfTransactionFile
+                   PERFORM TALLY-ONE-TRANSACTION
+                   PERFORM READ-TRANSACTION-RECORD
+               END-PERFORM
+               PERFORM WRITE-RECONCILIATION-REPORT
+               CLOSE TRANSACTION-FILE
+               CLOSE RECON-REPORT
+           END-IF
+
+           STOP RUN.
+
+        READ-TRANSACTION-RECORD.
+           READ TRANSACTION-FILE
+               AT END SET EndOfTransactionFile TO TRUE
+           END-READ.
+
+        TALLY-ONE-TRANSACTION.
+           EVALUATE TRUE
+               WHEN TR-ByVisa
+                   ADD 1 TO WS-VISA-COUNT
+                   ADD TR-AMOUNT TO WS-VISA-AMOUNT
+               WHEN TR-ByAccess
+                   ADD 1 TO WS-ACCESS-COUNT
+                   ADD TR-AMOUNT TO WS-ACCESS-AMOUNT
+               WHEN TR-ByExpress
+                   ADD 1 TO WS-EXPRESS-COUNT
+                   ADD TR-AMOUNT TO WS-EXPRESS-AMOUNT
+               WHEN TR-ByDebit
+                   ADD 1 TO WS-DEBIT-COUNT
+                   ADD TR-AMOUNT TO WS-DEBIT-AMOUNT
+               WHEN TR-ByGiftCard
+                   ADD 1 TO WS-GIFTCARD-COUNT
+                   ADD TR-AMOUNT TO WS-GIFTCARD-AMOUNT
+               WHEN OTHER
+                   ADD 1 TO WS-UNKNOWN-COUNT
+                   ADD TR-AMOUNT TO WS-UNKNOWN-AMOUNT
+           END-EVALUATE.
+
+        WRITE-RECONCILIATION-REPORT.
+           MOVE "VISA"       TO WS-TL-METHOD
+           MOVE WS-VISA-COUNT TO WS-TL-COUNT
+           MOVE WS-VISA-AMOUNT TO WS-TL-AMOUNT
+           WRITE ReconReportLine FROM WS-TOTAL-LINE
+
+           MOVE "ACCESS"     TO WS-TL-METHOD
+           MOVE WS-ACCESS-COUNT TO WS-TL-COUNT
+           MOVE WS-ACCESS-AMOUNT TO WS-TL-AMOUNT
+           WRITE ReconReportLine FROM WS-TOTAL-LINE
+
+           MOVE "EXPRESS"    TO WS-TL-METHOD
+           MOVE WS-EXPRESS-COUNT TO WS-TL-COUNT
+           MOVE WS-EXPRESS-AMOUNT TO WS-TL-AMOUNT
+           WRITE ReconReportLine FROM WS-TOTAL-LINE
+
+           MOVE "DEBIT"      TO WS-TL-METHOD
+           MOVE WS-DEBIT-COUNT TO WS-TL-COUNT
+           MOVE WS-DEBIT-AMOUNT TO WS-TL-AMOUNT
+           WRITE ReconReportLine FROM WS-TOTAL-LINE
+
+           MOVE "GIFT CARD"  TO WS-TL-METHOD
+           MOVE WS-GIFTCARD-COUNT TO WS-TL-COUNT
+           MOVE WS-GIFTCARD-AMOUNT TO WS-TL-AMOUNT
+           WRITE ReconReportLine FROM WS-TOTAL-LINE
+
+           MOVE "UNKNOWN"    TO WS-TL-METHOD
+           MOVE WS-UNKNOWN-COUNT TO WS-TL-COUNT
+           MOVE WS-UNKNOWN-AMOUNT TO WS-TL-AMOUNT
+           WRITE ReconReportLine FROM WS-TOTAL-LINE.
