@@ -1,48 +1,42 @@
        identification division.
         PROGRAM-ID. corresmove.
 
-      * DATA DIVISION.
-      * WORKING-STORAGE section.
-      *   01  GROUP-1.
-      * 	    05  FIELD-A      PIC 999.
-      *      05  FIELD-B.
-      *        10  FIELD-C    PIC X(12).
-      *        10  FIELD-D    PIC XXX.
-      *      05  FIELD-E      PIC 99.
-      *      05  FIELD-F      PIC X.
-      *   01  GROUP-2.
-      *     05  FIELD-E       PIC 99.
-      *     05  FIELD-A       PIC 9(4).
-      *     05  FIELD-BB.
-      *       10  FIELD-C     PIC XXX.
-      *       10  FIELD-D     PIC X.
-      *     05  FIELD-G       PIC X(10).
-      *   01 A-GROUP.
-      *     02 FIELD1.            
-      *       03 A PIC X.
-      *       03 B PIC 9.          
-      *       03 C PIC XX.
-      *       03 D PIC 99.
-      *       03 E PIC XXX.
-      *   01 B-GROUP.
-      *     02 FIELD2.
-      *       03 A PIC X.
-      *       03 C PIC XX.
-      *       03 E PIC XXX.
-      *
-      *   77 VAR  PIC X.
-      *   77 ITEM PIC X(10) VALUE IS "XYZABCDEFG".
+      * Archival-extract utility: shrinks the full CUSTOMER-RECORD
+      * (see filler.cbl / CUSTREC.cpy) down to a reduced
+      * ARCHIVE-CUSTOMER-RECORD carrying only the fields long-term
+      * archive storage needs, using MOVE CORRESPONDING on the
+      * name-matched subset (CustomerId, Customer-Name, Customer-DOB)
+      * instead of hand-listing every MOVE.
+
+       DATA DIVISION.
+       WORKING-STORAGE section.
+           COPY CUSTREC.
+
+           01  ARCHIVE-CUSTOMER-RECORD.
+               05  CustomerId    PIC       9(08).
+               05  Customer-Name.
+                     10  FirstName     PIC       X(06).
+                     10  MiddleName    PIC       X(1).
+                     10  LastName      PIC       X(05).
+               05  Customer-DOB.
+                     10   Month           PIC       99.
+                     10   FILLER          PIC       X  VALUE '/'.
+                     10   Theday          PIC       99.
+                     10   FILLER          PIC       X  VALUE  '/'.
+                     10   Year            PIC       99.
 
        PROCEDURE DIVISION.
        main.
-       MOVE CORRESPONDING GROUP-1 TO GROUP-2.
-       MOVE CORR GROUP-1 TO GROUP-2.
-
-       MOVE CORRESPONDING
-         A-GROUP TO B-GROUP.
+       MOVE CORRESPONDING CUSTOMER-RECORD TO ARCHIVE-CUSTOMER-RECORD.
+       MOVE CORR CUSTOMER-RECORD TO ARCHIVE-CUSTOMER-RECORD.
 
       * Equivalent to following move statements:
-       MOVE A OF A-GROUP TO A OF B-GROUP.
-       MOVE C OF A-GROUP TO C OF B-GROUP.
-       MOVE E OF A-GROUP TO E OF B-GROUP.
-       MOVE ITEM(4:3) TO VAR.
+       MOVE CustomerId OF CUSTOMER-RECORD
+           TO CustomerId OF ARCHIVE-CUSTOMER-RECORD.
+       MOVE Customer-Name OF CUSTOMER-RECORD
+           TO Customer-Name OF ARCHIVE-CUSTOMER-RECORD.
+       MOVE Customer-DOB OF CUSTOMER-RECORD
+           TO Customer-DOB OF ARCHIVE-CUSTOMER-RECORD.
+      * ADDRESS-HISTORY and Customer-Email have no matching name in
+      * ARCHIVE-CUSTOMER-RECORD, so MOVE CORRESPONDING leaves the
+      * archive record's picture clauses in charge of what survives.
