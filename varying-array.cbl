@@ -1,8 +1,104 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. LetterSearchAll.
-      
+       PROGRAM-ID. OrderEntry.
+      * Order-entry program: reads an ORDER-FILE of header records
+      * followed by their line-item detail records (distinguished by
+      * OF-RECORD-TYPE) and loads each order's ORDER-HEADER and
+      * LINES-GROUP together so the two can be processed as one unit.
+
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+          SELECT ORDER-FILE
+            ASSIGN TO "ORDERS.TXT"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-ORDER-FILE-STATUS.
+          SELECT CONTINUATION-ORDER-FILE
+            ASSIGN TO "CONTORD.TXT"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-CONT-ORDER-STATUS.
+          SELECT ITEM-MASTER
+            ASSIGN TO "ITEMS.TXT"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-ITEM-MASTER-STATUS.
+          SELECT BACK-ORDER-FILE
+            ASSIGN TO "BACKORD.TXT"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-BACK-ORDER-STATUS.
+
         DATA DIVISION.
+        FILE SECTION.
+        FD  ORDER-FILE
+            LABEL RECORDS ARE STANDARD.
+        01  ORDER-FILE-RECORD.
+            05  OF-RECORD-TYPE           PIC X.
+                88  OF-HEADER-RECORD         VALUE "H".
+                88  OF-LINE-RECORD            VALUE "L".
+            05  OF-HEADER-DATA.
+                10  OF-ORDER-NUMBER       PIC 9(6).
+                10  OF-CUSTOMER-REF       PIC X(10).
+                10  OF-ORDER-DATE         PIC 9(8).
+                10  FILLER                PIC X(55).
+            05  OF-LINE-DATA REDEFINES OF-HEADER-DATA.
+                10  OF-QUANTITY           PIC 9999.
+                10  OF-DESCRIPTION        PIC X(30).
+                10  OF-UNIT-PRICE         PIC S9(5)V99.
+                10  FILLER                PIC X(32).
+
+        FD  CONTINUATION-ORDER-FILE
+            LABEL RECORDS ARE STANDARD.
+        01  ContinuationOrderLine    PIC X(80).
+
+        FD  ITEM-MASTER
+            LABEL RECORDS ARE STANDARD.
+        01  ITEM-MASTER-RECORD.
+            05  IM-DESCRIPTION           PIC X(30).
+            05  IM-ON-HAND-QUANTITY      PIC 9999.
+
+        FD  BACK-ORDER-FILE
+            LABEL RECORDS ARE STANDARD.
+        01  BackOrderLine            PIC X(80).
+
         WORKING-STORAGE SECTION.
+        01  WS-ORDER-FILE-STATUS     PIC XX.
+            88  EndOfOrderFile           VALUE "10".
+        01  WS-CONT-ORDER-STATUS     PIC XX.
+        01  WS-ITEM-MASTER-STATUS    PIC XX.
+            88  EndOfItemMaster          VALUE "10".
+        01  WS-BACK-ORDER-STATUS     PIC XX.
+
+        01  WS-BACK-ORDER-LINE.
+            05  WS-BO-ORDER-NUMBER   PIC 9(6).
+            05  FILLER               PIC X VALUE SPACE.
+            05  WS-BO-DESCRIPTION    PIC X(30).
+            05  FILLER               PIC X VALUE SPACE.
+            05  WS-BO-QUANTITY       PIC 9999.
+
+        01  WS-ITEM-COUNT            PIC 999 VALUE 0.
+        01  WS-MATCHED-ON-HAND       PIC 9999.
+        01  WS-ITEM-TABLE.
+            05  ITEM-ROW OCCURS 200 TIMES INDEXED BY IT-IDX.
+                10  IT-DESCRIPTION       PIC X(30).
+                10  IT-ON-HAND-QUANTITY  PIC 9999.
+
+        78  WS-LINE-ITEM-CEILING     VALUE 25.
+        01  WS-CONTINUATION-SEQ      PIC 99 VALUE 0.
+        01  WS-CONTINUATION-LINE.
+            05  WS-CL-ORDER-NUMBER   PIC 9(6).
+            05  FILLER               PIC X VALUE SPACE.
+            05  WS-CL-CONT-SEQ       PIC 99.
+            05  FILLER               PIC X VALUE SPACE.
+            05  WS-CL-QUANTITY       PIC 9999.
+            05  FILLER               PIC X VALUE SPACE.
+            05  WS-CL-DESCRIPTION    PIC X(30).
+            05  FILLER               PIC X VALUE SPACE.
+            05  WS-CL-UNIT-PRICE     PIC S9(5)V99.
+
+         01  ORDER-HEADER.
+             05  ORDER-NUMBER                 PIC 9(6).
+             05  CUSTOMER-REFERENCE           PIC X(10).
+             05  ORDER-DATE                   PIC 9(8).
+             05  ORDER-TOTAL                  PIC S9(7)V99.
+
          01  LINES-GROUP.
 000000     05  LINE-ITEM-COUNT                  PIC 99.
 000000     05  LINE-ITEMS OCCURS 0 TO 25 TIMES
@@ -10,3 +106,166 @@
 000000         10  QUANTITY                     PIC 9999.
 000000         10  DESCRIPTION                  PIC X(30).
 000000         10  UNIT-PRICE                   PIC S9(5)V99.
+000000         10  EXTENDED-PRICE               PIC S9(7)V99.
+000000         10  AVAILABILITY-STATUS          PIC X.
+000000             88  ItemAvailable                VALUE "A".
+000000             88  ItemShort                    VALUE "S".
+000000             88  ItemUnknown                   VALUE "U".
+000000         10  BACK-ORDER-QUANTITY          PIC 9999.
+
+        01  WS-LI-IDX                PIC 99.
+
+        PROCEDURE DIVISION.
+        Begin.
+            PERFORM LOAD-ITEM-TABLE
+            OPEN INPUT ORDER-FILE
+            IF WS-ORDER-FILE-STATUS NOT = "00"
+                DISPLAY "No ORDER-FILE available for order entry"
+            ELSE
+                OPEN OUTPUT CONTINUATION-ORDER-FILE
+                OPEN OUTPUT BACK-ORDER-FILE
+                PERFORM READ-ORDER-FILE-RECORD
+                PERFORM UNTIL EndOfOrderFile
+                    PERFORM READ-ONE-ORDER
+                    PERFORM COMPUTE-ORDER-TOTAL
+                    PERFORM CHECK-ITEM-AVAILABILITY
+                    DISPLAY "Order " ORDER-NUMBER " for "
+                        CUSTOMER-REFERENCE " has "
+                        LINE-ITEM-COUNT " line item(s), total "
+                        ORDER-TOTAL
+                END-PERFORM
+                CLOSE ORDER-FILE
+                CLOSE CONTINUATION-ORDER-FILE
+                CLOSE BACK-ORDER-FILE
+            END-IF
+            STOP RUN.
+
+        LOAD-ITEM-TABLE.
+            OPEN INPUT ITEM-MASTER
+            IF WS-ITEM-MASTER-STATUS = "00"
+                PERFORM READ-ITEM-MASTER-RECORD
+                PERFORM UNTIL EndOfItemMaster
+                    OR WS-ITEM-COUNT >= 200
+                    ADD 1 TO WS-ITEM-COUNT
+                    MOVE IM-DESCRIPTION TO
+                        IT-DESCRIPTION(WS-ITEM-COUNT)
+                    MOVE IM-ON-HAND-QUANTITY TO
+                        IT-ON-HAND-QUANTITY(WS-ITEM-COUNT)
+                    PERFORM READ-ITEM-MASTER-RECORD
+                END-PERFORM
+                IF NOT EndOfItemMaster
+                    DISPLAY "WS-ITEM-TABLE full at 200 entries, "
+                        "remaining ITEM-MASTER records not loaded"
+                END-IF
+                CLOSE ITEM-MASTER
+            ELSE
+                DISPLAY "No ITEM-MASTER on file, skipping "
+                    "inventory-availability check"
+            END-IF.
+
+        READ-ITEM-MASTER-RECORD.
+            READ ITEM-MASTER
+                AT END SET EndOfItemMaster TO TRUE
+            END-READ.
+
+        READ-ORDER-FILE-RECORD.
+            READ ORDER-FILE
+                AT END SET EndOfOrderFile TO TRUE
+            END-READ.
+
+        READ-ONE-ORDER.
+            MOVE 0 TO LINE-ITEM-COUNT
+            MOVE 0 TO WS-CONTINUATION-SEQ
+            IF OF-HEADER-RECORD
+                MOVE OF-ORDER-NUMBER TO ORDER-NUMBER
+                MOVE OF-CUSTOMER-REF TO CUSTOMER-REFERENCE
+                MOVE OF-ORDER-DATE TO ORDER-DATE
+                PERFORM READ-ORDER-FILE-RECORD
+                PERFORM UNTIL EndOfOrderFile
+                        OR OF-HEADER-RECORD
+                    IF LINE-ITEM-COUNT >= WS-LINE-ITEM-CEILING
+                        PERFORM WRITE-CONTINUATION-ORDER-LINE
+                    ELSE
+                        ADD 1 TO LINE-ITEM-COUNT
+                        MOVE OF-QUANTITY TO
+                            QUANTITY(LINE-ITEM-COUNT)
+                        MOVE OF-DESCRIPTION TO
+                            DESCRIPTION(LINE-ITEM-COUNT)
+                        MOVE OF-UNIT-PRICE TO
+                            UNIT-PRICE(LINE-ITEM-COUNT)
+                    END-IF
+                    PERFORM READ-ORDER-FILE-RECORD
+                END-PERFORM
+            ELSE
+                DISPLAY "Expected header record, got line record - "
+                    "skipping"
+                PERFORM READ-ORDER-FILE-RECORD
+            END-IF.
+
+      * LINE-ITEMS is full at its OCCURS 0 TO 25 ceiling - rather than
+      * drive LINE-ITEM-COUNT past the table's physical capacity, the
+      * remainder is refused here and written out as a continuation
+      * order for the next receiving run to pick up.
+        WRITE-CONTINUATION-ORDER-LINE.
+            ADD 1 TO WS-CONTINUATION-SEQ
+            MOVE ORDER-NUMBER TO WS-CL-ORDER-NUMBER
+            MOVE WS-CONTINUATION-SEQ TO WS-CL-CONT-SEQ
+            MOVE OF-QUANTITY TO WS-CL-QUANTITY
+            MOVE OF-DESCRIPTION TO WS-CL-DESCRIPTION
+            MOVE OF-UNIT-PRICE TO WS-CL-UNIT-PRICE
+            WRITE ContinuationOrderLine FROM WS-CONTINUATION-LINE
+            DISPLAY "Order " ORDER-NUMBER
+                " exceeded the 25-line ceiling - line moved to "
+                "continuation order, sequence " WS-CONTINUATION-SEQ.
+
+        CHECK-ITEM-AVAILABILITY.
+            PERFORM VARYING WS-LI-IDX FROM 1 BY 1
+                    UNTIL WS-LI-IDX > LINE-ITEM-COUNT
+                MOVE "U" TO AVAILABILITY-STATUS(WS-LI-IDX)
+                PERFORM VARYING IT-IDX FROM 1 BY 1
+                        UNTIL IT-IDX > WS-ITEM-COUNT
+                    IF IT-DESCRIPTION(IT-IDX) =
+                            DESCRIPTION(WS-LI-IDX)
+                        MOVE IT-ON-HAND-QUANTITY(IT-IDX) TO
+                            WS-MATCHED-ON-HAND
+                        IF IT-ON-HAND-QUANTITY(IT-IDX) <
+                                QUANTITY(WS-LI-IDX)
+                            SET ItemShort(WS-LI-IDX) TO TRUE
+                        ELSE
+                            SET ItemAvailable(WS-LI-IDX) TO TRUE
+                        END-IF
+                    END-IF
+                END-PERFORM
+                IF ItemUnknown(WS-LI-IDX)
+                    DISPLAY "Order " ORDER-NUMBER " line "
+                        WS-LI-IDX ": " DESCRIPTION(WS-LI-IDX)
+                        " is not a stocked item"
+                END-IF
+                IF ItemShort(WS-LI-IDX)
+                    DISPLAY "Order " ORDER-NUMBER " line "
+                        WS-LI-IDX ": " DESCRIPTION(WS-LI-IDX)
+                        " requested qty " QUANTITY(WS-LI-IDX)
+                        " exceeds on-hand stock"
+                    PERFORM WRITE-BACK-ORDER-LINE
+                END-IF
+            END-PERFORM.
+
+      * The unfulfilled remainder of a short line is carried forward
+      * on a back-order record so the next receiving run can
+      * reprocess it instead of the shortage just disappearing.
+        WRITE-BACK-ORDER-LINE.
+            COMPUTE BACK-ORDER-QUANTITY(WS-LI-IDX) =
+                QUANTITY(WS-LI-IDX) - WS-MATCHED-ON-HAND
+            MOVE ORDER-NUMBER TO WS-BO-ORDER-NUMBER
+            MOVE DESCRIPTION(WS-LI-IDX) TO WS-BO-DESCRIPTION
+            MOVE BACK-ORDER-QUANTITY(WS-LI-IDX) TO WS-BO-QUANTITY
+            WRITE BackOrderLine FROM WS-BACK-ORDER-LINE.
+
+        COMPUTE-ORDER-TOTAL.
+            MOVE 0 TO ORDER-TOTAL
+            PERFORM VARYING WS-LI-IDX FROM 1 BY 1
+                    UNTIL WS-LI-IDX > LINE-ITEM-COUNT
+                COMPUTE EXTENDED-PRICE(WS-LI-IDX) =
+                    QUANTITY(WS-LI-IDX) * UNIT-PRICE(WS-LI-IDX)
+                ADD EXTENDED-PRICE(WS-LI-IDX) TO ORDER-TOTAL
+            END-PERFORM.
