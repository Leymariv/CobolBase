@@ -1,17 +1,52 @@
 000001 IDENTIFICATION DIVISION.
 000002   PROGRAM-ID. ex-boucle.
 000003
-000004 DATA DIVISION.
-000005   WORKING-STORAGE SECTION.
-000006     77 saisie PIC 9 VALUE 0.
-000007       88 correcte VALUE 1, 2.
-000008                                                                                                                                    
-000009 PROCEDURE DIVISION.
-000010   main.
-000011     PERFORM TEST AFTER UNTIL correcte
-000012       DISPLAY "saisie = " NO ADVANCING
-000013       ACCEPT saisie
-000014     END-PERFORM.
-000015     DISPLAY "Saisie correcte !".
-000016     STOP RUN.
-000017 END PROGRAM ex-boucle.
\ No newline at end of file
+000004 ENVIRONMENT DIVISION.
+000005 INPUT-OUTPUT SECTION.
+000006 FILE-CONTROL.
+000007   SELECT OPERATOR-ERROR-FILE
+000008     ASSIGN TO "OPERERR.LOG"
+000009     ORGANIZATION IS LINE SEQUENTIAL
+000010     FILE STATUS IS WS-OPERR-STATUS.
+000011
+000012 DATA DIVISION.
+000013 FILE SECTION.
+000014 FD  OPERATOR-ERROR-FILE
+000015     LABEL RECORDS ARE STANDARD.
+000016 01  OperatorErrorLine        PIC X(60).
+000017
+000018   WORKING-STORAGE SECTION.
+000019     77 saisie PIC 9 VALUE 0.
+000020       88 correcte VALUE 1, 2.
+000021     77 WS-RETRY-COUNT PIC 99 VALUE 0.
+000022       88 WS-RETRIES-EXHAUSTED VALUE 5.
+000023     01 WS-OPERR-STATUS PIC XX.
+000024       88 WS-OPERR-STATUS-OK VALUE "00".
+000025
+000026 PROCEDURE DIVISION.
+000027   main.
+000028     PERFORM TEST AFTER UNTIL correcte OR WS-RETRIES-EXHAUSTED
+000029       DISPLAY "saisie = " NO ADVANCING
+000030       ACCEPT saisie
+000031       ADD 1 TO WS-RETRY-COUNT
+000032     END-PERFORM.
+000033     IF correcte
+000034       DISPLAY "Saisie correcte !"
+000035     ELSE
+000036       PERFORM LOG-OPERATOR-ERROR
+000037     END-IF.
+000038     STOP RUN.
+000039
+000040  LOG-OPERATOR-ERROR.
+000041    MOVE "OPERATOR-ERROR: too many invalid saisie entries"
+000042      TO OperatorErrorLine
+000043    OPEN EXTEND OPERATOR-ERROR-FILE
+000044    IF WS-OPERR-STATUS-OK
+000045        WRITE OperatorErrorLine
+000046        CLOSE OPERATOR-ERROR-FILE
+000047    ELSE
+000048        DISPLAY "Unable to open OPERATOR-ERROR-FILE, status "
+000049            WS-OPERR-STATUS
+000050    END-IF
+000051    DISPLAY "Too many invalid entries - aborting".
+000052 END PROGRAM ex-boucle.
