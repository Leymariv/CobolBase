@@ -0,0 +1,118 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PayrollRun.
+      * Payroll-run driver: for a given WEEK-NO, joins EMPLOYEE-MASTER
+      * wage rates with that week's WEEK-RECORD attendance counts and
+      * writes a pay register. Hours worked are derived from a
+      * standard work week reduced by unauthorized absences (each
+      * costs a full day's hours) and late arrivals (each costs a
+      * fraction of a day's hours).
+
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+          SELECT EMPLOYEE-MASTER
+            ASSIGN TO "EMPLOYEE.DAT"
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS SEQUENTIAL
+            RECORD KEY IS EM-EMPLOYEE-NO
+            FILE STATUS IS WS-EMPLOYEE-STATUS.
+          SELECT PAY-REGISTER
+            ASSIGN TO "PAYREG.RPT"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-PAYREG-STATUS.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD  EMPLOYEE-MASTER
+            LABEL RECORDS ARE STANDARD.
+            COPY EMPREC.
+
+        FD  PAY-REGISTER
+            LABEL RECORDS ARE STANDARD.
+        01  PayRegisterLine          PIC X(80).
+
+        WORKING-STORAGE SECTION.
+        01  WS-EMPLOYEE-STATUS       PIC XX.
+            88  EndOfEmployeeFile        VALUE "10".
+        01  WS-PAYREG-STATUS         PIC XX.
+
+        01  WS-RUN-WEEK-NO           PIC 99.
+
+        78  WS-STANDARD-WEEK-HOURS   VALUE 40.
+        78  WS-ABSENCE-DAY-HOURS     VALUE 8.
+        78  WS-LATE-ARRIVAL-HOURS    VALUE 1.
+
+        01  WS-WH-IDX                PIC 99.
+        01  WS-HOURS-WORKED          PIC 999V99.
+        01  WS-GROSS-PAY             PIC S9(5)V9(2) USAGE IS COMP-3.
+        01  WS-WEEK-FOUND            PIC X VALUE "N".
+            88  PayrollWeekFound         VALUE "Y".
+
+        01  WS-PAY-REGISTER-LINE.
+            05  WS-PRL-EMP-NO        PIC 9(6).
+            05  FILLER               PIC X VALUE SPACE.
+            05  WS-PRL-NAME          PIC X(20).
+            05  FILLER               PIC X VALUE SPACE.
+            05  WS-PRL-HOURS         PIC ZZ9.99.
+            05  FILLER               PIC X VALUE SPACE.
+            05  WS-PRL-RATE          PIC ZZZ9.99.
+            05  FILLER               PIC X VALUE SPACE.
+            05  WS-PRL-GROSS         PIC ZZ,ZZZ.99-.
+
+       PROCEDURE DIVISION.
+       Begin.
+           DISPLAY "Week number to run payroll for - "
+               WITH NO ADVANCING
+           ACCEPT WS-RUN-WEEK-NO
+
+           OPEN INPUT EMPLOYEE-MASTER
+           IF WS-EMPLOYEE-STATUS NOT = "00"
+               DISPLAY
+                 "No EMPLOYEE-MASTER available, payroll run aborted"
+           ELSE
+               OPEN OUTPUT PAY-REGISTER
+               PERFORM READ-EMPLOYEE-MASTER-RECORD
+               PERFORM UNTIL EndOfEmployeeFile
+                   PERFORM PAY-ONE-EMPLOYEE
+                   PERFORM READ-EMPLOYEE-MASTER-RECORD
+               END-PERFORM
+               CLOSE EMPLOYEE-MASTER
+               CLOSE PAY-REGISTER
+           END-IF
+
+           STOP RUN.
+
+        READ-EMPLOYEE-MASTER-RECORD.
+           READ EMPLOYEE-MASTER NEXT RECORD
+               AT END SET EndOfEmployeeFile TO TRUE
+           END-READ.
+
+        PAY-ONE-EMPLOYEE.
+           MOVE "N" TO WS-WEEK-FOUND
+           PERFORM VARYING WS-WH-IDX FROM 1 BY 1 UNTIL WS-WH-IDX > 52
+               IF EM-WEEK-NO(WS-WH-IDX) = WS-RUN-WEEK-NO
+                   MOVE "Y" TO WS-WEEK-FOUND
+                   PERFORM COMPUTE-HOURS-WORKED
+               END-IF
+           END-PERFORM
+           IF PayrollWeekFound
+               COMPUTE WS-GROSS-PAY ROUNDED =
+                   WS-HOURS-WORKED * EM-WAGE-RATE
+               MOVE EM-EMPLOYEE-NO TO WS-PRL-EMP-NO
+               MOVE EM-EMPLOYEE-NAME TO WS-PRL-NAME
+               MOVE WS-HOURS-WORKED TO WS-PRL-HOURS
+               MOVE EM-WAGE-RATE TO WS-PRL-RATE
+               CALL "CurrencyEdit" USING WS-GROSS-PAY WS-PRL-GROSS
+               WRITE PayRegisterLine FROM WS-PAY-REGISTER-LINE
+           END-IF.
+
+        COMPUTE-HOURS-WORKED.
+           COMPUTE WS-HOURS-WORKED =
+               WS-STANDARD-WEEK-HOURS
+               - (EM-UNAUTHORIZED-ABSENCES(WS-WH-IDX)
+                   * WS-ABSENCE-DAY-HOURS)
+               - (EM-LATE-ARRIVALS(WS-WH-IDX)
+                   * WS-LATE-ARRIVAL-HOURS)
+           IF WS-HOURS-WORKED < 0
+               MOVE 0 TO WS-HOURS-WORKED
+           END-IF.
