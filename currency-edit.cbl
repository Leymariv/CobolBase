@@ -0,0 +1,20 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CurrencyEdit.
+
+      * Reusable rounding-aware currency edit routine - takes a
+      * COMP-3 amount and returns the ROUNDED edited display-currency
+      * form, so PayrollRun, OrderEntry and anything else that was
+      * re-deriving the ADD ZEROES ROUNDED trick by hand can CALL this
+      * instead. Standalone top-level program (rather than nested
+      * inside edited-pic.cbl, where it started out) so it's an
+      * independently callable module for those other source files.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01  LK-CE-AMOUNT            PIC S9(5)V9(2) USAGE IS COMP-3.
+       01  LK-CE-EDITED-AMOUNT     PIC ZZ,ZZZ.99-.
+
+       PROCEDURE DIVISION USING LK-CE-AMOUNT LK-CE-EDITED-AMOUNT.
+         Begin.
+             ADD ZEROES TO LK-CE-AMOUNT
+             GIVING LK-CE-EDITED-AMOUNT ROUNDED
+             EXIT PROGRAM.
