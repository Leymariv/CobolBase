@@ -9,3 +9,112 @@
            01  cursor-name.
                05  c-line      pic 9(3) value 1.
                05  c-col       pic 9(3) value 1.
+
+      * Screen layout for the entry fields - each field's prompt and
+      * input live on a fixed line so the cursor advances field to
+      * field down the screen in the same order every time.
+           78  WS-ID-LINE          VALUE 4.
+           78  WS-NAME-LINE        VALUE 6.
+           78  WS-EMAIL-LINE       VALUE 8.
+           78  WS-MESSAGE-LINE     VALUE 12.
+           78  WS-PROMPT-COL       VALUE 5.
+           78  WS-INPUT-COL        VALUE 30.
+
+           01  WS-ENTRY-ID         PIC 9(8).
+           01  WS-ENTRY-NAME       PIC X(20).
+           01  WS-ENTRY-EMAIL      PIC X(50).
+
+           01  WS-FIELD-VALID      PIC X.
+               88  FieldIsValid        VALUE "Y".
+           01  WS-EMAIL-VALID      PIC X.
+               88  EntryEmailIsValid    VALUE "Y".
+
+       PROCEDURE DIVISION.
+       Begin.
+           PERFORM ENTER-CUSTOMER-RECORD
+           DISPLAY "Record captured:" LINE WS-MESSAGE-LINE + 2
+               COLUMN WS-PROMPT-COL
+           DISPLAY WS-ENTRY-ID LINE WS-MESSAGE-LINE + 3
+               COLUMN WS-PROMPT-COL
+           DISPLAY WS-ENTRY-NAME LINE WS-MESSAGE-LINE + 4
+               COLUMN WS-PROMPT-COL
+           DISPLAY WS-ENTRY-EMAIL LINE WS-MESSAGE-LINE + 5
+               COLUMN WS-PROMPT-COL
+           STOP RUN.
+
+      * Keys in one customer or student record field by field, in a
+      * fixed top-to-bottom tab order. Each field re-prompts in place
+      * until it passes its edit, so a mistake mid-record never aborts
+      * the whole entry.
+       ENTER-CUSTOMER-RECORD.
+           PERFORM ENTER-FIELD-ID
+           PERFORM ENTER-FIELD-NAME
+           PERFORM ENTER-FIELD-EMAIL.
+
+       ENTER-FIELD-ID.
+           MOVE WS-ID-LINE TO c-line
+           MOVE "N" TO WS-FIELD-VALID
+           PERFORM UNTIL FieldIsValid
+               MOVE WS-PROMPT-COL TO c-col
+               DISPLAY "Customer/Student ID: " LINE c-line
+                   COLUMN c-col
+               MOVE WS-INPUT-COL TO c-col
+               ACCEPT WS-ENTRY-ID LINE c-line COLUMN c-col
+               IF WS-ENTRY-ID = ZERO
+                   DISPLAY "ID is required"
+                       LINE WS-MESSAGE-LINE COLUMN WS-PROMPT-COL
+                       WITH HIGHLIGHT
+                   DISPLAY "Customer/Student ID: " LINE WS-ID-LINE
+                       COLUMN WS-PROMPT-COL WITH REVERSE-VIDEO
+               ELSE
+                   DISPLAY SPACES
+                       LINE WS-MESSAGE-LINE COLUMN WS-PROMPT-COL
+                   SET FieldIsValid TO TRUE
+               END-IF
+           END-PERFORM.
+
+       ENTER-FIELD-NAME.
+           MOVE WS-NAME-LINE TO c-line
+           MOVE "N" TO WS-FIELD-VALID
+           PERFORM UNTIL FieldIsValid
+               MOVE WS-PROMPT-COL TO c-col
+               DISPLAY "Name: " LINE c-line COLUMN c-col
+               MOVE WS-INPUT-COL TO c-col
+               ACCEPT WS-ENTRY-NAME LINE c-line COLUMN c-col
+               IF WS-ENTRY-NAME = SPACES
+                   DISPLAY "Name is required"
+                       LINE WS-MESSAGE-LINE COLUMN WS-PROMPT-COL
+                       WITH HIGHLIGHT
+                   DISPLAY "Name: " LINE WS-NAME-LINE
+                       COLUMN WS-PROMPT-COL WITH REVERSE-VIDEO
+               ELSE
+                   DISPLAY SPACES
+                       LINE WS-MESSAGE-LINE COLUMN WS-PROMPT-COL
+                   SET FieldIsValid TO TRUE
+               END-IF
+           END-PERFORM.
+
+      * The email field's edit reuses the shop-wide ValidateEmail
+      * subroutine (validate-email.cbl) instead of its own check, same
+      * as customer and student intake do.
+       ENTER-FIELD-EMAIL.
+           MOVE WS-EMAIL-LINE TO c-line
+           MOVE "N" TO WS-FIELD-VALID
+           PERFORM UNTIL FieldIsValid
+               MOVE WS-PROMPT-COL TO c-col
+               DISPLAY "Email: " LINE c-line COLUMN c-col
+               MOVE WS-INPUT-COL TO c-col
+               ACCEPT WS-ENTRY-EMAIL LINE c-line COLUMN c-col
+               CALL "ValidateEmail" USING WS-ENTRY-EMAIL WS-EMAIL-VALID
+               IF NOT EntryEmailIsValid
+                   DISPLAY "Email address is not valid"
+                       LINE WS-MESSAGE-LINE COLUMN WS-PROMPT-COL
+                       WITH HIGHLIGHT
+                   DISPLAY "Email: " LINE WS-EMAIL-LINE
+                       COLUMN WS-PROMPT-COL WITH REVERSE-VIDEO
+               ELSE
+                   DISPLAY SPACES
+                       LINE WS-MESSAGE-LINE COLUMN WS-PROMPT-COL
+                   SET FieldIsValid TO TRUE
+               END-IF
+           END-PERFORM.
