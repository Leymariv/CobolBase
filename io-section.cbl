@@ -4,10 +4,280 @@
           INPUT-OUTPUT SECTION.
         FILE-CONTROL.
           SELECT NAME-ADDRESS-FILE
-            ASSIGN TO "C:\TMP\SAMPIN.TXT" 
-            ORGANIZATION IS LINE SEQUENTIAL.
+            ASSIGN TO WS-NAME-ADDRESS-PATH
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-NAME-ADDRESS-STATUS.
           SELECT PRINT-FILE
-            ASSIGN TO "C:\TMP\SAMPOUT.TXT".
+            ASSIGN TO WS-PRINT-FILE-PATH.
       * This next is only needed if the program is to sort a file.
           SELECT SORT-FILE-NAME
-            ASSIGN TO "C:\TMP\SORT.TMP".
+            ASSIGN TO WS-SORT-FILE-PATH.
+          SELECT SUSPENSE-FILE
+            ASSIGN TO WS-SUSPENSE-PATH
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-SUSPENSE-STATUS.
+          SELECT RESTART-CONTROL-FILE
+            ASSIGN TO WS-RESTART-PATH
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-RESTART-STATUS.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD  NAME-ADDRESS-FILE
+            LABEL RECORDS ARE STANDARD.
+            COPY NAMEADDR.
+
+        FD  PRINT-FILE
+            LABEL RECORDS ARE STANDARD.
+        01  PrintLine                PIC X(132).
+
+        SD  SORT-FILE-NAME.
+            COPY NAMEADDR
+                REPLACING ==NAME-ADDRESS-RECORD==
+                       BY ==SORT-NAME-ADDRESS-RECORD==.
+
+        FD  SUSPENSE-FILE
+            LABEL RECORDS ARE STANDARD.
+        01  SuspenseLine             PIC X(132).
+
+        FD  RESTART-CONTROL-FILE
+            LABEL RECORDS ARE STANDARD.
+        01  RestartControlLine       PIC 9(8).
+
+        WORKING-STORAGE SECTION.
+      * File paths are set from environment variables (or a JCL /
+      * runtime parameter on the mainframe side) at start-up so the
+      * source doesn't have to be edited every time this moves to a
+      * different machine. Each falls back to the old C:\TMP default
+      * if the variable isn't set.
+        01  WS-NAME-ADDRESS-PATH     PIC X(256).
+        01  WS-PRINT-FILE-PATH       PIC X(256).
+        01  WS-SORT-FILE-PATH        PIC X(256).
+        01  WS-SUSPENSE-PATH         PIC X(256).
+        01  WS-RESTART-PATH          PIC X(256).
+
+        01  WS-NAME-ADDRESS-STATUS   PIC XX.
+            88  EndOfNameAddressFile      VALUE "10".
+        01  WS-SUSPENSE-STATUS       PIC XX.
+        01  WS-RESTART-STATUS        PIC XX.
+
+      * Checkpoint/restart covers the VALIDATE-NAME-ADDRESS-FILE
+      * pre-pass only - the count of records it has successfully
+      * edited is written to RESTART-CONTROL-FILE every
+      * WS-CHECKPOINT-INTERVAL records, and read back at start-up so a
+      * rerun can skip the validation work already done. The sort/
+      * summarize phase that follows re-reads NAME-ADDRESS-FILE from
+      * the top on every run (SORT's USING clause has no restart point
+      * of its own), so a restart after that phase still redoes it.
+        78  WS-CHECKPOINT-INTERVAL   VALUE 100.
+        01  WS-RESTART-RECORD-COUNT  PIC 9(8) VALUE 0.
+        01  WS-RECORDS-READ          PIC 9(8) VALUE 0.
+        01  WS-SKIP-IDX              PIC 9(8).
+
+      * Any record failing these basic edits is written to
+      * SUSPENSE-FILE along with the FILE STATUS code from the read
+      * that produced it, instead of flowing silently into the sort.
+        01  WS-SUSPENSE-LINE.
+            05  WS-SUS-STATUS        PIC XX.
+            05  FILLER               PIC X VALUE SPACE.
+            05  WS-SUS-NAME          PIC X(30).
+            05  FILLER               PIC X VALUE SPACE.
+            05  WS-SUS-POSTAL-CODE   PIC X(10).
+
+        01  WS-EOSORT                PIC X VALUE "N".
+            88  EndOfSortedFile           VALUE "Y".
+        01  WS-PREVIOUS-POSTAL       PIC X(10) VALUE SPACES.
+        01  WS-POSTAL-COUNT          PIC 999 VALUE 0.
+        01  WS-SUMMARY-LINE.
+            05  WS-SUM-POSTAL-CODE   PIC X(10).
+            05  FILLER               PIC X VALUE SPACE.
+            05  WS-SUM-COUNT         PIC ZZ9.
+
+      * Paging control for PRINT-FILE - every write goes through
+      * WRITE-PRINT-LINE so headings and page breaks stay consistent
+      * no matter which paragraph is producing output.
+        78  WS-LINES-PER-PAGE        VALUE 60.
+        01  WS-PAGE-NO               PIC 9(4) VALUE 0.
+        01  WS-LINE-COUNT            PIC 999 VALUE 0.
+        01  WS-RUN-DATE              PIC 9(8).
+        01  WS-PRINT-LINE-OUT        PIC X(132).
+
+        01  WS-HEADING-LINE-1.
+            05  FILLER               PIC X(10) VALUE "RUN DATE: ".
+            05  WS-HDG-RUN-DATE      PIC 9999/99/99.
+            05  FILLER               PIC X(10) VALUE SPACES.
+            05  FILLER               PIC X(5) VALUE "PAGE ".
+            05  WS-HDG-PAGE-NO       PIC ZZZ9.
+        01  WS-HEADING-LINE-2.
+            05  FILLER               PIC X(10) VALUE "POSTAL CD ".
+            05  FILLER               PIC X(5)  VALUE "COUNT".
+
+        PROCEDURE DIVISION.
+        Begin.
+            PERFORM SET-FILE-PATHS
+            MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE
+            PERFORM READ-RESTART-CHECKPOINT
+            PERFORM VALIDATE-NAME-ADDRESS-FILE
+            OPEN OUTPUT PRINT-FILE
+            SORT SORT-FILE-NAME
+                ON ASCENDING KEY NA-POSTAL-CODE
+                    OF SORT-NAME-ADDRESS-RECORD
+                USING NAME-ADDRESS-FILE
+                OUTPUT PROCEDURE IS SUMMARIZE-BY-POSTAL-CODE
+            CLOSE PRINT-FILE
+            STOP RUN.
+
+      * Presorted-by-postal-code mailings are how we qualify for
+      * postal discounts, so this control-break step both produces
+      * the sorted file and rolls it up into a per-postal-code count
+      * on PRINT-FILE in the same pass.
+        SUMMARIZE-BY-POSTAL-CODE.
+            PERFORM RETURN-SORTED-RECORD
+            PERFORM UNTIL EndOfSortedFile
+                IF NA-POSTAL-CODE OF SORT-NAME-ADDRESS-RECORD
+                        NOT = WS-PREVIOUS-POSTAL
+                    IF WS-POSTAL-COUNT > 0
+                        PERFORM WRITE-SUMMARY-LINE
+                    END-IF
+                    MOVE NA-POSTAL-CODE OF SORT-NAME-ADDRESS-RECORD
+                        TO WS-PREVIOUS-POSTAL
+                    MOVE 0 TO WS-POSTAL-COUNT
+                END-IF
+                ADD 1 TO WS-POSTAL-COUNT
+                PERFORM RETURN-SORTED-RECORD
+            END-PERFORM
+            IF WS-POSTAL-COUNT > 0
+                PERFORM WRITE-SUMMARY-LINE
+            END-IF.
+
+        RETURN-SORTED-RECORD.
+            RETURN SORT-FILE-NAME
+                AT END SET EndOfSortedFile TO TRUE
+            END-RETURN.
+
+      * One pass over NAME-ADDRESS-FILE ahead of the sort to catch
+      * records that fail basic edits before they reach anything
+      * downstream. The file is closed again afterward so the SORT
+      * statement's own USING clause can open it fresh.
+        VALIDATE-NAME-ADDRESS-FILE.
+            OPEN INPUT NAME-ADDRESS-FILE
+            OPEN OUTPUT SUSPENSE-FILE
+            MOVE 0 TO WS-RECORDS-READ
+            IF WS-RESTART-RECORD-COUNT > 0
+                PERFORM SKIP-TO-RESTART-POINT
+            END-IF
+            PERFORM READ-NAME-ADDRESS-RECORD
+            PERFORM UNTIL EndOfNameAddressFile
+                ADD 1 TO WS-RECORDS-READ
+                IF NA-NAME OF NAME-ADDRESS-RECORD = SPACES
+                        OR NA-POSTAL-CODE OF NAME-ADDRESS-RECORD
+                            = SPACES
+                    PERFORM WRITE-SUSPENSE-RECORD
+                END-IF
+                IF FUNCTION MOD(WS-RECORDS-READ WS-CHECKPOINT-INTERVAL)
+                        = 0
+                    PERFORM WRITE-RESTART-CHECKPOINT
+                END-IF
+                PERFORM READ-NAME-ADDRESS-RECORD
+            END-PERFORM
+            CLOSE NAME-ADDRESS-FILE
+            CLOSE SUSPENSE-FILE
+            PERFORM CLEAR-RESTART-CHECKPOINT.
+
+      * Repositioning NAME-ADDRESS-FILE on a restart means reading and
+      * discarding the records already processed last time, since a
+      * LINE SEQUENTIAL file has no random access by record number.
+        SKIP-TO-RESTART-POINT.
+            PERFORM VARYING WS-SKIP-IDX FROM 1 BY 1
+                    UNTIL WS-SKIP-IDX > WS-RESTART-RECORD-COUNT
+                        OR EndOfNameAddressFile
+                PERFORM READ-NAME-ADDRESS-RECORD
+            END-PERFORM
+            MOVE WS-RESTART-RECORD-COUNT TO WS-RECORDS-READ.
+
+        READ-NAME-ADDRESS-RECORD.
+            READ NAME-ADDRESS-FILE
+                AT END SET EndOfNameAddressFile TO TRUE
+            END-READ.
+
+        READ-RESTART-CHECKPOINT.
+            MOVE 0 TO WS-RESTART-RECORD-COUNT
+            OPEN INPUT RESTART-CONTROL-FILE
+            IF WS-RESTART-STATUS = "00"
+                READ RESTART-CONTROL-FILE
+                    AT END CONTINUE
+                END-READ
+                MOVE RestartControlLine TO WS-RESTART-RECORD-COUNT
+                CLOSE RESTART-CONTROL-FILE
+            END-IF.
+
+        WRITE-RESTART-CHECKPOINT.
+            OPEN OUTPUT RESTART-CONTROL-FILE
+            MOVE WS-RECORDS-READ TO RestartControlLine
+            WRITE RestartControlLine
+            CLOSE RESTART-CONTROL-FILE.
+
+        CLEAR-RESTART-CHECKPOINT.
+            OPEN OUTPUT RESTART-CONTROL-FILE
+            MOVE 0 TO RestartControlLine
+            WRITE RestartControlLine
+            CLOSE RESTART-CONTROL-FILE.
+
+        WRITE-SUSPENSE-RECORD.
+            MOVE WS-NAME-ADDRESS-STATUS TO WS-SUS-STATUS
+            MOVE NA-NAME OF NAME-ADDRESS-RECORD TO WS-SUS-NAME
+            MOVE NA-POSTAL-CODE OF NAME-ADDRESS-RECORD
+                TO WS-SUS-POSTAL-CODE
+            WRITE SuspenseLine FROM WS-SUSPENSE-LINE.
+
+        WRITE-SUMMARY-LINE.
+            MOVE WS-PREVIOUS-POSTAL TO WS-SUM-POSTAL-CODE
+            MOVE WS-POSTAL-COUNT TO WS-SUM-COUNT
+            MOVE WS-SUMMARY-LINE TO WS-PRINT-LINE-OUT
+            PERFORM WRITE-PRINT-LINE.
+
+      * Centralizes every PRINT-FILE write so page overflow is handled
+      * the same way no matter which paragraph produced the line.
+        WRITE-PRINT-LINE.
+            IF WS-PAGE-NO = 0 OR WS-LINE-COUNT >= WS-LINES-PER-PAGE
+                PERFORM START-NEW-PAGE
+            END-IF
+            WRITE PrintLine FROM WS-PRINT-LINE-OUT
+            ADD 1 TO WS-LINE-COUNT.
+
+        START-NEW-PAGE.
+            ADD 1 TO WS-PAGE-NO
+            MOVE WS-RUN-DATE TO WS-HDG-RUN-DATE
+            MOVE WS-PAGE-NO TO WS-HDG-PAGE-NO
+            WRITE PrintLine FROM WS-HEADING-LINE-1
+            WRITE PrintLine FROM WS-HEADING-LINE-2
+            MOVE 0 TO WS-LINE-COUNT.
+
+        SET-FILE-PATHS.
+            ACCEPT WS-NAME-ADDRESS-PATH FROM ENVIRONMENT
+                "NAME_ADDRESS_FILE_PATH"
+            IF WS-NAME-ADDRESS-PATH = SPACES
+                MOVE "C:\TMP\SAMPIN.TXT" TO WS-NAME-ADDRESS-PATH
+            END-IF
+
+            ACCEPT WS-PRINT-FILE-PATH FROM ENVIRONMENT "PRINT_FILE_PATH"
+            IF WS-PRINT-FILE-PATH = SPACES
+                MOVE "C:\TMP\SAMPOUT.TXT" TO WS-PRINT-FILE-PATH
+            END-IF
+
+            ACCEPT WS-SORT-FILE-PATH FROM ENVIRONMENT "SORT_FILE_PATH"
+            IF WS-SORT-FILE-PATH = SPACES
+                MOVE "C:\TMP\SORT.TMP" TO WS-SORT-FILE-PATH
+            END-IF
+
+            ACCEPT WS-SUSPENSE-PATH FROM ENVIRONMENT
+                "SUSPENSE_FILE_PATH"
+            IF WS-SUSPENSE-PATH = SPACES
+                MOVE "C:\TMP\SUSPENSE.TXT" TO WS-SUSPENSE-PATH
+            END-IF
+
+            ACCEPT WS-RESTART-PATH FROM ENVIRONMENT
+                "RESTART_CONTROL_FILE_PATH"
+            IF WS-RESTART-PATH = SPACES
+                MOVE "C:\TMP\RESTART.CTL" TO WS-RESTART-PATH
+            END-IF.
