@@ -3,16 +3,48 @@
        DATA DIVISION.
        WORKING-STORAGE section.
        77 IncrementVal PIC 99.
+       77 AddReturnCode PIC 9 VALUE 0.
 
        PROCEDURE DIVISION.
        MOVE 12 TO IncrementVal.
-       CALL "Steadfast" USING BY CONTENT IncrementVal.
+       CALL "Steadfast" USING BY CONTENT IncrementVal
+           BY REFERENCE AddReturnCode.
+       IF AddReturnCode NOT EQUAL TO 0
+           DISPLAY "Steadfast: ParamValue rejected, out of range"
+       END-IF.
 
        MOVE 5 TO IncrementVal
-       CALL "Steadfast" USING BY CONTENT IncrementVal.
+       CALL "Steadfast" USING BY CONTENT IncrementVal
+           BY REFERENCE AddReturnCode.
+       IF AddReturnCode NOT EQUAL TO 0
+           DISPLAY "Steadfast: ParamValue rejected, out of range"
+       END-IF.
 
        MOVE 12 TO IncrementVal.
-       CALL "Steadfast" USING BY CONTENT IncrementVal.
+       CALL "Steadfast" USING BY CONTENT IncrementVal
+           BY REFERENCE AddReturnCode.
+       IF AddReturnCode NOT EQUAL TO 0
+           DISPLAY "Steadfast: ParamValue rejected, out of range"
+       END-IF.
+
+      * SteadfastAccumulator is not INITIAL, so its RunningTotal
+      * carries forward across calls instead of resetting to 50 --
+      * use this variant for a true shift/batch total.
+       MOVE 12 TO IncrementVal.
+       CALL "SteadfastAccumulator" USING BY CONTENT IncrementVal
+           BY REFERENCE AddReturnCode.
+       IF AddReturnCode NOT EQUAL TO 0
+           DISPLAY "Steadfast: ParamValue rejected, out of range"
+       END-IF.
+
+       MOVE 5 TO IncrementVal.
+       CALL "SteadfastAccumulator" USING BY CONTENT IncrementVal
+           BY REFERENCE AddReturnCode.
+       IF AddReturnCode NOT EQUAL TO 0
+           DISPLAY "Steadfast: ParamValue rejected, out of range"
+       END-IF.
+
+       STOP RUN.
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Steadfast IS INITIAL.
@@ -23,13 +55,45 @@
 
        LINKAGE SECTION.
        01 ParamValue PIC 99.
+       01 ReturnCode PIC 9.
 
-       PROCEDURE DIVISION USING ParamValue.
+       PROCEDURE DIVISION USING ParamValue, ReturnCode.
        Begin.
-          ADD ParamValue TO RunningTotal.
-          DISPLAY "Total = ", RunningTotal.
+          MOVE 0 TO ReturnCode.
+          IF ParamValue NOT NUMERIC
+              OR RunningTotal + ParamValue > 99999
+              MOVE 1 TO ReturnCode
+          ELSE
+              ADD ParamValue TO RunningTotal
+              DISPLAY "Total = ", RunningTotal
+          END-IF.
           EXIT PROGRAM.
 
        END PROGRAM Steadfast.
 
-       END PROGRAM mainPgrm.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SteadfastAccumulator.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 RunningTotal PIC 9(5) VALUE 50.
+
+       LINKAGE SECTION.
+       01 ParamValue PIC 99.
+       01 ReturnCode PIC 9.
+
+       PROCEDURE DIVISION USING ParamValue, ReturnCode.
+       Begin.
+          MOVE 0 TO ReturnCode.
+          IF ParamValue NOT NUMERIC
+              OR RunningTotal + ParamValue > 99999
+              MOVE 1 TO ReturnCode
+          ELSE
+              ADD ParamValue TO RunningTotal
+              DISPLAY "Running Total = ", RunningTotal
+          END-IF.
+          EXIT PROGRAM.
+
+       END PROGRAM SteadfastAccumulator.
+
+       END PROGRAM mainPgrm.
